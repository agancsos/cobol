@@ -0,0 +1,27 @@
+000010*----------------------------------------------------------*
+000020* AUDITREC - SHARED AUDIT-LOG RECORD LAYOUT.                *
+000030*----------------------------------------------------------*
+000040* AUTHOR.        A GANCSOS.                                 *
+000050* DATE-WRITTEN.  2026-08-09.                                *
+000060*----------------------------------------------------------*
+000070* MODIFICATION HISTORY                                      *
+000080*----------------------------------------------------------*
+000090* 2026-08-09 AG  FIRST VERSION. EVERY BATCH PROGRAM IN THE   *
+000100*                SHOP WRITES ONE ENTRY TO THE SHARED AUDIT   *
+000110*                FILE (AUDITLOG) ON COMPLETION SO THE NIGHTLY*
+000120*                RUN LEAVES A SINGLE PLACE TO CONFIRM WHAT   *
+000130*                RAN, WHEN, AND HOW MANY RECORDS IT TOUCHED. *
+000135* 2026-08-09 AG  CORRECTED FILLER WIDTH - THE RECORD SUMMED   *
+000137*                TO 78 BYTES AGAINST THE 80-BYTE RECORD       *
+000138*                CONTAINS DECLARED AT EVERY CALL SITE.        *
+000140*----------------------------------------------------------*
+000150 01  AUDIT-RECORD.
+000160     05  AUD-PROGRAM-ID         PIC X(10).
+000170     05  AUD-RUN-DATE           PIC 9(08).
+000180     05  AUD-RUN-TIME           PIC 9(08).
+000190     05  AUD-RECORD-COUNT       PIC 9(09).
+000200     05  AUD-COMPLETION-STATUS  PIC X(02).
+000210         88  AUD-STATUS-OK              VALUE "00".
+000220         88  AUD-STATUS-WARNING         VALUE "04".
+000230         88  AUD-STATUS-ERROR           VALUE "08".
+000240     05  FILLER                 PIC X(43).
