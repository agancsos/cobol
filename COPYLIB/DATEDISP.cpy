@@ -0,0 +1,25 @@
+000010*----------------------------------------------------------*
+000020* DATEDISP - SHARED SLASH-EDITED DATE DISPLAY FIELD.        *
+000030*----------------------------------------------------------*
+000040* AUTHOR.        A GANCSOS.                                 *
+000050* DATE-WRITTEN.  2026-08-09.                                *
+000060*----------------------------------------------------------*
+000070* MODIFICATION HISTORY                                      *
+000080*----------------------------------------------------------*
+000090* 2026-08-09 AG  FIRST VERSION. COMPANION TO DATEFLD FOR     *
+000100*                REPORTS AND SYSOUT LINES THAT WANT A DATE   *
+000110*                SHOWN AS CCYY/MM/DD INSTEAD OF THREE BARE    *
+000120*                NUMERIC FIELDS. KEPT SEPARATE FROM DATEFLD   *
+000130*                SO COPYING A DATE INTO A FILE RECORD NEVER   *
+000140*                GROWS THAT RECORD - THIS IS WORKING-STORAGE  *
+000150*                ONLY. MOVE A DATEFLD GROUP'S 8 DIGITS IN TO  *
+000160*                GET THE EDITED VERSION OUT, FOR EXAMPLE -     *
+000170*                    01  WS-MSTR-START-NUM REDEFINES           *
+000180*                            MSTR-START PIC 9(8).               *
+000190*                    COPY DATEDISP REPLACING                  *
+000200*                        ==:LVL:== BY ==01==                  *
+000210*                        ==:PREFIX:== BY ==WS-MSTR-START==.     *
+000220*                    MOVE WS-MSTR-START-NUM TO                 *
+000230*                        WS-MSTR-START-EDIT.                   *
+000240*----------------------------------------------------------*
+000250 :LVL:  :PREFIX:-EDIT          PIC 9999/99/99.
