@@ -0,0 +1,26 @@
+000010*----------------------------------------------------------*
+000020* DATEFLD - SHARED DATE FIELD LAYOUT.                       *
+000030*----------------------------------------------------------*
+000040* AUTHOR.        A GANCSOS.                                 *
+000050* DATE-WRITTEN.  2026-08-09.                                *
+000060*----------------------------------------------------------*
+000070* MODIFICATION HISTORY                                      *
+000080*----------------------------------------------------------*
+000090* 2026-08-09 AG  FIRST VERSION. ONE STANDARD CCYY/MM/DD      *
+000100*                DATE LAYOUT USED BY EVERY PROGRAM THAT      *
+000110*                STAMPS OR STORES A DATE, SO THEY ALL AGREE  *
+000120*                ON THE SAME FIELD SHAPE. COPY THIS WITH      *
+000130*                REPLACING TO SET THE GROUP LEVEL AND NAME    *
+000140*                PREFIX FOR THE PARTICULAR FIELD IT IS       *
+000150*                BEING COPIED INTO, FOR EXAMPLE -             *
+000160*                    COPY DATEFLD REPLACING                  *
+000170*                        ==:LVL:== BY ==05==                  *
+000180*                        ==:PREFIX:== BY ==MSTR-START==.       *
+000190*                FOR AN EDITED SLASH-FORMATTED DISPLAY OF     *
+000200*                ONE OF THESE FIELDS ON A REPORT, SEE          *
+000210*                DATEDISP.                                    *
+000220*----------------------------------------------------------*
+000230 :LVL:  :PREFIX:.
+000240     15  :PREFIX:-CCYY        PIC 9(4).
+000250     15  :PREFIX:-MM          PIC 9(2).
+000260     15  :PREFIX:-DD          PIC 9(2).
