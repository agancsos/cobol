@@ -0,0 +1,30 @@
+000010*----------------------------------------------------------*
+000020* RPTHDFT - SHARED REPORT HEADER/FOOTER LAYOUTS.            *
+000030*----------------------------------------------------------*
+000040* AUTHOR.        A GANCSOS.                                 *
+000050* DATE-WRITTEN.  2026-08-09.                                *
+000060*----------------------------------------------------------*
+000070* MODIFICATION HISTORY                                      *
+000080*----------------------------------------------------------*
+000090* 2026-08-09 AG  FIRST VERSION. ONE HEADER RECORD (RUN DATE, *
+000100*                PROGRAM NAME, PAGE NUMBER) AND ONE COLUMN-  *
+000110*                TITLE RECORD SHARED BY EVERY REPORT-        *
+000120*                PRODUCING PROGRAM IN THE SHOP SO OUTPUT     *
+000130*                LOOKS THE SAME NO MATTER WHICH PROGRAM      *
+000140*                WROTE IT.                                  *
+000150*----------------------------------------------------------*
+000160 01  RPT-HEADER-RECORD.
+000170     05  FILLER                 PIC X(01) VALUE SPACES.
+000180     05  RPTHD-PROGRAM-NAME     PIC X(10).
+000190     05  FILLER                 PIC X(03) VALUE SPACES.
+000200     05  RPTHD-RUN-DATE         PIC 9(08).
+000210     05  FILLER                 PIC X(03) VALUE SPACES.
+000220     05  RPTHD-PAGE-LABEL       PIC X(05) VALUE "PAGE ".
+000230     05  RPTHD-PAGE-NUMBER      PIC 9(05).
+000240     05  FILLER                 PIC X(45) VALUE SPACES.
+000250 01  RPT-TITLE-RECORD.
+000260     05  FILLER                 PIC X(01) VALUE SPACES.
+000270     05  RPTTL-COLUMN-TITLES    PIC X(79).
+000280 01  RPT-PAGE-NUMBER            PIC 9(05) VALUE 1.
+000290 01  RPT-LINES-ON-PAGE          PIC 9(03) VALUE 0.
+000300 01  RPT-LINES-PER-PAGE         PIC 9(03) VALUE 50.
