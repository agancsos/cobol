@@ -0,0 +1,65 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ERRHANDLE.
+000030 AUTHOR.        A GANCSOS.
+000040 INSTALLATION.  BATCH CONTROL UNIT.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09 AG  FIRST VERSION. COMMON FILE I/O ERROR        *
+000110*                HANDLING FOR THE SHOP SO EVERY PROGRAM      *
+000120*                REPORTS A BAD FILE STATUS THE SAME WAY      *
+000130*                INSTEAD OF FIVE DIFFERENT AD HOC MESSAGES.   *
+000140*----------------------------------------------------------*
+000150* THIS SUBPROGRAM DOES NOT OPEN, READ, WRITE, OR CLOSE ANY   *
+000160* FILE ITSELF. THE CALLER CHECKS ITS OWN FILE STATUS AFTER   *
+000170* EACH I/O STATEMENT AS IT ALWAYS HAS, AND CALLS ERRHANDLE    *
+000180* ONLY WHEN THAT STATUS IS NOT "00" (AND NOT A STATUS THE     *
+000190* CALLER ALREADY TREATS AS A NORMAL CONDITION, SUCH AS A      *
+000200* MISSING OPTIONAL INPUT FILE). ERRHANDLE CLASSIFIES THE      *
+000210* STATUS, DISPLAYS ONE CONSISTENT MESSAGE TO THE JOB LOG, AND *
+000220* HANDS BACK A SEVERITY THE CALLER USES TO DECIDE WHETHER TO  *
+000230* CONTINUE, WARN, OR ABEND THE RUN.                           *
+000240*----------------------------------------------------------*
+000250 ENVIRONMENT DIVISION.
+000260 DATA DIVISION.
+000270 WORKING-STORAGE SECTION.
+000280 01  WS-EH-TEXT                 PIC X(70).
+000290 LINKAGE SECTION.
+000300 01  ERRH-PROGRAM-ID            PIC X(10).
+000310 01  ERRH-FILE-NAME             PIC X(08).
+000320 01  ERRH-OPERATION             PIC X(06).
+000330 01  ERRH-FILE-STATUS           PIC X(02).
+000340 01  ERRH-SEVERITY              PIC X(02).
+000350     88  ERRH-SEV-OK                       VALUE "00".
+000360     88  ERRH-SEV-WARNING                  VALUE "04".
+000370     88  ERRH-SEV-SEVERE                   VALUE "08".
+000380 PROCEDURE DIVISION USING ERRH-PROGRAM-ID ERRH-FILE-NAME
+000390     ERRH-OPERATION ERRH-FILE-STATUS ERRH-SEVERITY.
+000400 0000-ERRHANDLE-MAIN.
+000410     IF ERRH-FILE-STATUS = "00"
+000420         SET ERRH-SEV-OK TO TRUE
+000430         GO TO 0000-EXIT.
+000440     IF ERRH-FILE-STATUS = "10"
+000450         SET ERRH-SEV-WARNING TO TRUE
+000460         STRING ERRH-PROGRAM-ID DELIMITED BY SPACE
+000470             ' END OF FILE ON ' DELIMITED BY SIZE
+000480             ERRH-FILE-NAME DELIMITED BY SPACE
+000490             ' DURING ' DELIMITED BY SIZE
+000500             ERRH-OPERATION DELIMITED BY SPACE
+000510             INTO WS-EH-TEXT
+000520         DISPLAY '*ERRHANDLE* ' WS-EH-TEXT
+000530         GO TO 0000-EXIT.
+000540     SET ERRH-SEV-SEVERE TO TRUE.
+000550     STRING ERRH-PROGRAM-ID DELIMITED BY SPACE
+000560         ' I/O ERROR ' DELIMITED BY SIZE
+000570         ERRH-FILE-STATUS DELIMITED BY SIZE
+000580         ' ON ' DELIMITED BY SIZE
+000590         ERRH-FILE-NAME DELIMITED BY SPACE
+000600         ' DURING ' DELIMITED BY SIZE
+000610         ERRH-OPERATION DELIMITED BY SPACE
+000620         INTO WS-EH-TEXT.
+000630     DISPLAY '***ERRHANDLE*** ' WS-EH-TEXT.
+000640 0000-EXIT.
+000650     EXIT PROGRAM.
