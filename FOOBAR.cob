@@ -1,27 +1,332 @@
-000001  IDENTIFICATION DIVISION.                    
-000002  PROGRAM-ID. FOOBAR.                     
-000003  ENVIRONMENT DIVISION.                       
-000004  DATA DIVISION.                              
-000005  WORKING-STORAGE SECTION.                    
-000006  01 MAX-CHECKS PIC 9(2) VALUE 15.            
-000007  01 COUNT      PIC 9(2) VALUE 1.             
-000008  01 R          PIC 9(5).                     
-000009  01 T          PIC 9(5).                     
-000010  PROCEDURE DIVISION.                         
-000011  MAIN.                                       
-000012     PERFORM FOOBAR UNTIL COUNT > MAX-CHECKS. 
-000013     STOP RUN.                                           
-000014                                                         
-000015  FOOBAR.                                                
-000016     DIVIDE COUNT BY 2 GIVING R REMAINDER T.             
-000017     IF T IS EQUAL TO 0 THEN                             
-000018         DISPLAY COUNT ' : FOO'                          
-000019     ELSE                                                
-000020         DIVIDE COUNT BY 3 GIVING R REMAINDER T          
-000021         IF T IS EQUAL TO 0 THEN                         
-000022             DISPLAY COUNT ' : BAR'                      
-000023         ELSE                                            
-000024             DISPLAY COUNT ' : FOOBAR'.                  
-000025     ADD 1 TO COUNT.                                     
-000026                               
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    FOOBAR.
+000030 AUTHOR.        A GANCSOS.
+000040 INSTALLATION.  BATCH CONTROL UNIT.
+000050 DATE-WRITTEN.  2019-03-11.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09 AG  MAX-CHECKS NOW READ FROM A SYSIN PARAMETER *
+000110*                CARD (FOOBPARM) INSTEAD OF BEING COMPILED *
+000120*                IN, SO THE RANGE CAN BE CHANGED PER RUN.   *
+000130* 2026-08-09 AG  CLASSIFICATION RESULTS ARE NOW ALSO WRITTEN*
+000140*                TO FOOBOUT SO THE DAILY RUN CAN BE ARCHIVED*
+000150*                AND PICKED UP DOWNSTREAM.                 *
+000160* 2026-08-09 AG  ADDED CHECKPOINT/RESTART (FOOBCKPT) SO A   *
+000170*                MID-BATCH FAILURE ON A LONG RUN DOES NOT   *
+000180*                COST A FULL RERUN FROM COUNT 1.            *
+000185* 2026-08-09 AG  THE TWO DIVISORS ARE NOW READ FROM THE     *
+000186*                PARAMETER CARD (FOOBPARM) INSTEAD OF BEING*
+000187*                HARDWIRED TO 2 AND 3, SO ONE PROGRAM CAN   *
+000188*                SERVE ANY DIVISOR-PAIR RECONCILIATION.     *
+000189* 2026-08-09 AG  STOP RUN REPLACED WITH GOBACK SO THE NIGHTLY*
+000190*                BATCH DRIVER (NITEBATCH) CAN CALL THIS AS A*
+000191*                SUBPROGRAM. BEHAVES THE SAME AS STOP RUN   *
+000192*                WHEN RUN STANDALONE.                       *
+000193* 2026-08-09 AG  WRITES ONE ENTRY TO THE SHARED AUDIT FILE    *
+000194*                (AUDITLOG) ON COMPLETION USING THE SHOP'S    *
+000195*                COMMON AUDIT-RECORD COPYBOOK (AUDITREC).     *
+000196* 2026-08-09 AG  REPORT OUTPUT NOW OPENS WITH A STANDARD       *
+000197*                HEADER/COLUMN-TITLE LINE (RUN DATE, PROGRAM   *
+000198*                NAME, PAGE NUMBER) FROM THE SHOP'S SHARED     *
+000199*                REPORT HEADER COPYBOOK (RPTHDFT), REPEATED    *
+000200*                EVERY PAGE BREAK.                             *
+000201* 2026-08-09 AG  ADDED AN EXPECTED-TOTAL FIELD TO THE FOOBPARM   *
+000202*                CARD AND A RECONCILIATION PARAGRAPH THAT        *
+000203*                COMPARES IT TO THE ACTUAL NUMBER PROCESSED,     *
+000204*                FLAGGING THE RUN OUT-OF-BALANCE (RETURN-CODE 4,*
+000205*                AUDIT STATUS 04) WHEN THEY DISAGREE. A ZERO OR  *
+000206*                OMITTED EXPECTED TOTAL SKIPS THE CHECK.         *
+000207* 2026-08-09 AG  THE WRITES TO FOOBOUT AND AUDITLOG NOW CALL     *
+000208*                THE SHOP'S SHARED ERRHANDLE SUBPROGRAM ON A     *
+000209*                BAD FILE STATUS INSTEAD OF IGNORING IT. A       *
+000210*                SEVERE STATUS ON FOOBOUT ABENDS THE STEP; ON    *
+000211*                AUDITLOG IT IS LOGGED AND THE RUN CONTINUES.    *
+000212* 2026-08-09 AG  AUDIT-RECORD IS NOW SPACE-FILLED BEFORE IT IS    *
+000213*                BUILT SO THE UNUSED FILLER BYTES DO NOT CARRY    *
+000214*                WHATEVER WAS LEFT IN STORAGE - AUDITLOG IS A     *
+000215*                LINE SEQUENTIAL FILE AND REJECTED THE RECORD     *
+000216*                WITH A BAD-CHARACTER STATUS WHEN THEY DID.       *
+000217* 2026-08-09 AG  MAX-CHECKS, FB-DIVISOR-1/2, FB-COUNT,             *
+000218*                FB-EXPECTED-TOTAL, FB-ACTUAL-COUNT, R, AND T ARE  *
+000219*                NOW COMP-3 INSTEAD OF ZONED DECIMAL - THESE ARE   *
+000220*                ALL WORKING-STORAGE ONLY (NOTHING IN A FILE       *
+000221*                RECORD) AND DIVIDE/ADD AGAINST THEM EVERY          *
+000222*                ITERATION OF THE MAIN LOOP, SO PACKING THEM        *
+000223*                SAVES CPU ACROSS THE LARGER RUN LENGTHS THE       *
+000224*                PARAMETER CARD NOW ALLOWS FOR.                    *
+000227* 2026-08-09 AG  1500-WRITE-CHECKPOINT NOW SPACE-FILLS          *
+000228*                CKPT-RECORD BEFORE WRITING AND CHECKS THE        *
+000229*                WRITE'S FILE STATUS LIKE EVERY OTHER WRITE IN     *
+000230*                THIS PROGRAM - CKPT-RECORD'S FILLER WAS BINARY    *
+000231*                ZERO WITH NO VALUE CLAUSE, SO THE WRITE FAILED    *
+000232*                EVERY TIME AND NO CHECKPOINT WAS EVER PERSISTED.  *
+000233* 2026-08-09 AG  1010-CHECK-RESTART NOW SPACE-FILLS REPORT-RECORD  *
+000234*                BEFORE THE EXTEND-MODE WRITES BEGIN ON A RESTART  *
+000235*                - THE RUNTIME DOES NOT HONOR THE FD'S OWN VALUE   *
+000236*                SPACES CLAUSES, SO A RESTART'S FIRST REPORT WRITE *
+000237*                WAS FAILING AND ABENDING THE STEP.                *
+000238*----------------------------------------------------------*
+000226 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT PARM-FILE ASSIGN TO "FOOBPARM"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WS-PARM-STATUS.
+000260     SELECT REPORT-FILE ASSIGN TO "FOOBOUT"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-REPORT-STATUS.
+000290     SELECT CKPT-FILE ASSIGN TO "FOOBCKPT"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-CKPT-STATUS.
+000315     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000316         ORGANIZATION IS LINE SEQUENTIAL
+000317         FILE STATUS IS WS-AUDIT-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  PARM-FILE
+000350     RECORD CONTAINS 80 CHARACTERS.
+000360 01  PARM-RECORD.
+000370     05  PARM-MAX-CHECKS        PIC 9(05).
+000375     05  PARM-DIVISOR-1         PIC 9(05).
+000376     05  PARM-DIVISOR-2         PIC 9(05).
+000377     05  PARM-EXPECTED-TOTAL    PIC 9(05).
+000380     05  FILLER                 PIC X(60).
+000390 FD  REPORT-FILE
+000400     RECORD CONTAINS 80 CHARACTERS.
+000410 01  REPORT-RECORD.
+000420     05  RPT-COUNT              PIC 9(05).
+000430     05  FILLER                 PIC X(03) VALUE SPACES.
+000440     05  RPT-LABEL              PIC X(07).
+000450     05  FILLER                 PIC X(65) VALUE SPACES.
+000460 FD  CKPT-FILE
+000470     RECORD CONTAINS 80 CHARACTERS.
+000480 01  CKPT-RECORD.
+000490     05  CKPT-LAST-COUNT        PIC 9(05).
+000495     05  FILLER                 PIC X(75).
+000497 FD  AUDIT-FILE
+000498     RECORD CONTAINS 80 CHARACTERS.
+000499     COPY AUDITREC.
+000500 WORKING-STORAGE SECTION.
+000520 01  WS-PARM-STATUS             PIC X(02) VALUE "00".
+000530     88  WS-PARM-OK                       VALUE "00".
+000540     88  WS-PARM-EOF                       VALUE "10".
+000550 01  WS-REPORT-STATUS           PIC X(02) VALUE "00".
+000560     88  WS-REPORT-OK                      VALUE "00".
+000570 01  WS-CKPT-STATUS             PIC X(02) VALUE "00".
+000580     88  WS-CKPT-OK                        VALUE "00".
+000585 01  WS-AUDIT-STATUS            PIC X(02) VALUE "00".
+000586     88  WS-AUDIT-OK                       VALUE "00".
+000590 01  WS-RESTARTED-SW            PIC X(01) VALUE "N".
+000600     88  WS-RESTARTED                      VALUE "Y".
+000602 01  WS-BALANCE-SW              PIC X(01) VALUE "Y".
+000604     88  WS-IN-BALANCE                     VALUE "Y".
+000606     88  WS-OUT-OF-BALANCE                 VALUE "N".
+000607 01  WS-ERRH-PROGRAM-ID         PIC X(10) VALUE 'FOOBAR'.
+000608 01  WS-ERRH-FILE-NAME          PIC X(08).
+000609 01  WS-ERRH-OPERATION          PIC X(06).
+000610 01  WS-ERRH-SEVERITY           PIC X(02).
+000611     88  WS-ERRH-SEVERE                    VALUE "08".
+000610 01  WS-CKPT-INTERVAL           PIC 9(05) VALUE 100.
+000620 01  WS-CKPT-DUE                PIC 9(05).
+000630 01  WS-CKPT-DUE-R              PIC 9(05).
+000640 01  MAX-CHECKS PIC 9(5) VALUE 15 COMP-3.
+000645 01  FB-DIVISOR-1 PIC 9(5) VALUE 2 COMP-3.
+000646 01  FB-DIVISOR-2 PIC 9(5) VALUE 3 COMP-3.
+000650 01  FB-COUNT   PIC 9(5) VALUE 1 COMP-3.
+000652 01  FB-EXPECTED-TOTAL PIC 9(5) VALUE 0 COMP-3.
+000654 01  FB-ACTUAL-COUNT   PIC 9(5) VALUE 0 COMP-3.
+000660 01  R          PIC 9(5) COMP-3.
+000670 01  T          PIC 9(5) COMP-3.
+000675     COPY RPTHDFT.
+000680 PROCEDURE DIVISION.
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000710     PERFORM FOOBAR UNTIL FB-COUNT > MAX-CHECKS.
+000712     COMPUTE FB-ACTUAL-COUNT = FB-COUNT - 1.
+000714     PERFORM 8000-RECONCILE-TOTALS THRU 8000-EXIT.
+000720     CLOSE CKPT-FILE.
+000730     OPEN OUTPUT CKPT-FILE.
+000740     CLOSE CKPT-FILE.
+000750     CLOSE REPORT-FILE.
+000752     PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT.
+000754     IF WS-OUT-OF-BALANCE
+000756         MOVE 4 TO RETURN-CODE
+000758     ELSE
+000759         MOVE 0 TO RETURN-CODE.
+000760     GOBACK.
+000770*----------------------------------------------------------*
+000780* 1000-INITIALIZE - READ THE RUN-LENGTH PARAMETER CARD AND *
+000790* CHECK FOR A PRIOR CHECKPOINT TO RESTART FROM. IF THE     *
+000800* PARAMETER CARD IS MISSING OR BLANK THE PRIOR HARDCODED   *
+000810* DEFAULT OF 15 IS KEPT SO AN UNCHANGED SHOP STILL RUNS.   *
+000820*----------------------------------------------------------*
+000830 1000-INITIALIZE.
+000840     OPEN INPUT PARM-FILE.
+000850     IF NOT WS-PARM-OK
+000860         GO TO 1010-CHECK-RESTART.
+000870     READ PARM-FILE.
+000880     IF WS-PARM-OK AND PARM-MAX-CHECKS > 0
+000890         MOVE PARM-MAX-CHECKS TO MAX-CHECKS.
+000892     IF WS-PARM-OK AND PARM-DIVISOR-1 > 0
+000894         MOVE PARM-DIVISOR-1 TO FB-DIVISOR-1.
+000896     IF WS-PARM-OK AND PARM-DIVISOR-2 > 0
+000898         MOVE PARM-DIVISOR-2 TO FB-DIVISOR-2.
+000899     IF WS-PARM-OK AND PARM-EXPECTED-TOTAL > 0
+000901         MOVE PARM-EXPECTED-TOTAL TO FB-EXPECTED-TOTAL.
+000900     CLOSE PARM-FILE.
+000910 1010-CHECK-RESTART.
+000920     OPEN INPUT CKPT-FILE.
+000930     IF WS-CKPT-OK
+000940         READ CKPT-FILE
+000950         IF WS-CKPT-OK AND CKPT-LAST-COUNT > 0
+000960             COMPUTE FB-COUNT = CKPT-LAST-COUNT + 1
+000970             SET WS-RESTARTED TO TRUE
+000980         END-IF
+000990         CLOSE CKPT-FILE
+001000     END-IF.
+001010     IF WS-RESTARTED
+001020         OPEN EXTEND REPORT-FILE
+001022         MOVE SPACES TO REPORT-RECORD
+001030     ELSE
+001040         OPEN OUTPUT REPORT-FILE
+001042         PERFORM 0500-PRINT-HEADER THRU 0500-EXIT.
+001050 1000-EXIT.
+001060     EXIT.
+001062*----------------------------------------------------------*
+001064* 0500-PRINT-HEADER - WRITE THE SHOP-STANDARD HEADER AND     *
+001066* COLUMN-TITLE LINES AND RESET THE PAGE LINE COUNT. CALLED   *
+001068* ONCE AT OPEN AND AGAIN EVERY TIME THE PAGE FILLS.          *
+001070*----------------------------------------------------------*
+001072 0500-PRINT-HEADER.
+001074     MOVE 'FOOBAR' TO RPTHD-PROGRAM-NAME.
+001076     ACCEPT RPTHD-RUN-DATE FROM DATE YYYYMMDD.
+001078     MOVE RPT-PAGE-NUMBER TO RPTHD-PAGE-NUMBER.
+001080     MOVE RPT-HEADER-RECORD TO REPORT-RECORD.
+001082     WRITE REPORT-RECORD.
+001084     MOVE 'COUNT  LABEL' TO RPTTL-COLUMN-TITLES.
+001086     MOVE RPT-TITLE-RECORD TO REPORT-RECORD.
+001088     WRITE REPORT-RECORD.
+001090     ADD 1 TO RPT-PAGE-NUMBER.
+001092     MOVE 0 TO RPT-LINES-ON-PAGE.
+001094 0500-EXIT.
+001096     EXIT.
+001070*----------------------------------------------------------*
+001080* FOOBAR - CLASSIFY THE CURRENT CONTROL NUMBER AND WRITE   *
+001090* THE CLASSIFICATION BOTH TO SYSOUT AND TO THE ARCHIVE     *
+001100* FILE (FOOBOUT) FOR DOWNSTREAM REVIEW.                   *
+001110*----------------------------------------------------------*
+001120 FOOBAR.
+001130     DIVIDE FB-COUNT BY FB-DIVISOR-1 GIVING R REMAINDER T.
+001140     IF T IS EQUAL TO 0 THEN
+001150         DISPLAY FB-COUNT ' : FOO'
+001160         MOVE 'FOO' TO RPT-LABEL
+001170     ELSE
+001180         DIVIDE FB-COUNT BY FB-DIVISOR-2 GIVING R REMAINDER T
+001190         IF T IS EQUAL TO 0 THEN
+001200             DISPLAY FB-COUNT ' : BAR'
+001210             MOVE 'BAR' TO RPT-LABEL
+001220         ELSE
+001230             DISPLAY FB-COUNT ' : FOOBAR'
+001240             MOVE 'FOOBAR' TO RPT-LABEL.
+001250     MOVE FB-COUNT TO RPT-COUNT.
+001260     WRITE REPORT-RECORD.
+001261     IF NOT WS-REPORT-OK
+001263         MOVE 'FOOBOUT' TO WS-ERRH-FILE-NAME
+001265         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001267         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001269             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001270             WS-REPORT-STATUS WS-ERRH-SEVERITY
+001271         IF WS-ERRH-SEVERE
+001272             GO TO 9999-ABEND.
+001262     ADD 1 TO RPT-LINES-ON-PAGE.
+001264     IF RPT-LINES-ON-PAGE >= RPT-LINES-PER-PAGE
+001266         PERFORM 0500-PRINT-HEADER THRU 0500-EXIT.
+001270     DIVIDE FB-COUNT BY WS-CKPT-INTERVAL
+001280         GIVING WS-CKPT-DUE REMAINDER WS-CKPT-DUE-R.
+001290     IF WS-CKPT-DUE-R = 0
+001300         PERFORM 1500-WRITE-CHECKPOINT THRU 1500-EXIT.
+001310     ADD 1 TO FB-COUNT.
+001312*----------------------------------------------------------*
+001314* 8000-RECONCILE-TOTALS - COMPARE THE NUMBER OF RECORDS     *
+001316* ACTUALLY PROCESSED AGAINST THE EXPECTED CONTROL TOTAL ON  *
+001317* THE PARAMETER CARD AND FLAG THE RUN OUT-OF-BALANCE IF     *
+001318* THEY DISAGREE. NO EXPECTED TOTAL ON THE CARD (ZERO) MEANS *
+001319* THE SHOP DID NOT ASK FOR A RECONCILIATION, SO THE CHECK   *
+001321* IS SKIPPED AND THE RUN IS TREATED AS IN BALANCE.          *
+001322*----------------------------------------------------------*
+001323 8000-RECONCILE-TOTALS.
+001324     IF FB-EXPECTED-TOTAL = 0
+001325         DISPLAY 'FOOBAR: NO CONTROL TOTAL SUPPLIED - '
+001326             'RECONCILIATION SKIPPED.'
+001327         GO TO 8000-EXIT.
+001328     IF FB-ACTUAL-COUNT = FB-EXPECTED-TOTAL
+001329         DISPLAY 'FOOBAR: CONTROL TOTAL IN BALANCE - '
+001331             FB-ACTUAL-COUNT ' PROCESSED.'
+001332     ELSE
+001333         SET WS-OUT-OF-BALANCE TO TRUE
+001334         DISPLAY 'FOOBAR: *** OUT OF BALANCE *** EXPECTED '
+001335             FB-EXPECTED-TOTAL ' ACTUAL ' FB-ACTUAL-COUNT.
+001336 8000-EXIT.
+001337     EXIT.
+001320*----------------------------------------------------------*
+001330* 1500-WRITE-CHECKPOINT - SAVE THE LAST COMPLETED COUNT SO *
+001340* A RESTART CAN RESUME WITHOUT REPROCESSING THE WHOLE RUN. *
+001350*----------------------------------------------------------*
+001360 1500-WRITE-CHECKPOINT.
+001370     OPEN OUTPUT CKPT-FILE.
+001372     MOVE SPACES TO CKPT-RECORD.
+001380     MOVE FB-COUNT TO CKPT-LAST-COUNT.
+001390     WRITE CKPT-RECORD.
+001392     IF NOT WS-CKPT-OK
+001394         MOVE 'FOOBCKPT' TO WS-ERRH-FILE-NAME
+001396         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001398         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001399             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001400             WS-CKPT-STATUS WS-ERRH-SEVERITY
+001402         IF WS-ERRH-SEVERE
+001404             GO TO 9999-ABEND.
+001406     CLOSE CKPT-FILE.
+001410 1500-EXIT.
+001420     EXIT.
+001430*----------------------------------------------------------*
+001440* 9000-WRITE-AUDIT - APPEND ONE COMPLETION ENTRY TO THE      *
+001450* SHOP-WIDE AUDIT FILE SO THE NIGHTLY RUN CAN BE CONFIRMED    *
+001460* FROM ONE PLACE INSTEAD OF FIVE SETS OF SYSOUT.              *
+001470*----------------------------------------------------------*
+001480 9000-WRITE-AUDIT.
+001481     MOVE SPACES TO AUDIT-RECORD.
+001490     MOVE 'FOOBAR' TO AUD-PROGRAM-ID.
+001500     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+001510     ACCEPT AUD-RUN-TIME FROM TIME.
+001520     MOVE FB-ACTUAL-COUNT TO AUD-RECORD-COUNT.
+001525     IF WS-OUT-OF-BALANCE
+001526         SET AUD-STATUS-WARNING TO TRUE
+001527     ELSE
+001528         SET AUD-STATUS-OK TO TRUE.
+001540     OPEN EXTEND AUDIT-FILE.
+001550     IF NOT WS-AUDIT-OK
+001560         CLOSE AUDIT-FILE
+001570         OPEN OUTPUT AUDIT-FILE.
+001580     WRITE AUDIT-RECORD.
+001582     IF NOT WS-AUDIT-OK
+001584         MOVE 'AUDITLOG' TO WS-ERRH-FILE-NAME
+001586         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001588         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001590             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001592             WS-AUDIT-STATUS WS-ERRH-SEVERITY.
+001590     CLOSE AUDIT-FILE.
+001600 9000-EXIT.
+001610     EXIT.
+001612*----------------------------------------------------------*
+001614* 9999-ABEND - A FILE ERROR ERRHANDLE CLASSIFIED AS SEVERE   *
+001616* WAS HIT ON THE REPORT FILE. CLOSE WHAT CAN STILL BE        *
+001618* CLOSED AND END THE RUN WITH A NONZERO RETURN-CODE SO THE   *
+001620* NIGHTLY BATCH DRIVER SEES THE STEP AS FAILED.               *
+001622*----------------------------------------------------------*
+001624 9999-ABEND.
+001626     DISPLAY 'FOOBAR: ABENDING - UNRECOVERABLE FILE ERROR.'.
+001628     CLOSE REPORT-FILE.
+001630     MOVE 16 TO RETURN-CODE.
+001632     GOBACK.
