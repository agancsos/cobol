@@ -1,30 +1,316 @@
-000001  IDENTIFICATION DIVISION.        
-000002  PROGRAM-ID. HELLOWORLD.         
-000003  ENVIRONMENT DIVISION.           
-000004  DATA DIVISION.                  
-000005  WORKING-STORAGE SECTION.        
-000006  01 WS-TABLE.                    
-000007     05 LIST OCCURS 5 TIMES.      
-000008     10 LIST-VALUES PIC 9(3)V9(3).
-000009  01 MINV   PIC 9(3)V9(3) VALUE 0.
-000010  01 MAXV   PIC 9(3)V9(3) VALUE 0.
-000011  01 I      PIC 9(3)      VALUE 1.
-000012  PROCEDURE DIVISION.
-000013  MAIN.                                                  
-000014     MOVE 5 TO LIST-VALUES(1).                           
-000015     MOVE 3 TO LIST-VALUES(2).                           
-000016     MOVE 2 TO LIST-VALUES(3).                           
-000017     MOVE 7 TO LIST-VALUES(4).                           
-000018     MOVE 1 TO LIST-VALUES(5).                           
-000019     PERFORM MINMAX UNTIL I > 5.                         
-000020     DISPLAY 'MIN: ' MINV.                               
-000021     DISPLAY 'MAX: ' MAXV.                               
-000022     STOP RUN.                                           
-000023                                                         
-000024  MINMAX.                                                
-000025     IF LIST-VALUES(I) > MAXV THEN                       
-000026        MOVE LIST-VALUES(I) TO MAXV.                     
-000027     IF MINV IS EQUAL TO 0 OR LIST-VALUES(I) < MINV THEN 
-000028        MOVE LIST-VALUES(I) TO MINV.                     
-000029     ADD 1 TO I.                                         
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HELLOWORLD.
+000030 AUTHOR.        A GANCSOS.
+000040 INSTALLATION.  BATCH CONTROL UNIT.
+000050 DATE-WRITTEN.  2019-03-11.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09 AG  LIST-VALUES IS NOW LOADED FROM AN INPUT    *
+000110*                FILE (MMVALUES) INSTEAD OF FIVE HARDCODED  *
+000120*                MOVES, WITH THE TABLE SIZED BY AN OCCURS   *
+000130*                DEPENDING ON SO A REAL DAILY BATCH OF ANY  *
+000140*                SIZE CAN BE PROCESSED.                    *
+000150* 2026-08-09 AG  ADDED A RUNNING TOTAL AND COMPUTED AVERAGE *
+000160*                ALONGSIDE MIN/MAX TO HELP SPOT A SKEWED    *
+000170*                BATCH WHEN THE EXTREMES LOOK NORMAL.       *
+000180* 2026-08-09 AG  VALUES NOW CARRY A GROUP KEY. MINMAX BREAKS*
+000190*                ON GROUP CHANGE, PRINTS A SUBTOTAL LINE    *
+000200*                PER GROUP, AND STILL TRACKS THE GRAND      *
+000210*                MIN/MAX ACROSS THE WHOLE BATCH.             *
+000220* 2026-08-09 AG  REPLACED THE "MINV = 0" SENTINEL CHECK WITH *
+000230*                WS-FIRST-REC/WS-GRP-FIRST-REC SWITCHES SO A *
+000240*                GENUINE READING OF 0.000 IS NOT MISTAKEN    *
+000250*                FOR AN UNSEEDED MINIMUM.                    *
+000255* 2026-08-09 AG  STOP RUN REPLACED WITH GOBACK SO THE NIGHTLY*
+000256*                BATCH DRIVER (NITEBATCH) CAN CALL THIS AS A*
+000257*                SUBPROGRAM. BEHAVES THE SAME AS STOP RUN   *
+000258*                WHEN RUN STANDALONE.                       *
+000259* 2026-08-09 AG  WRITES ONE ENTRY TO THE SHARED AUDIT FILE    *
+000259*                (AUDITLOG) ON COMPLETION USING THE SHOP'S    *
+000259*                COMMON AUDIT-RECORD COPYBOOK (AUDITREC).     *
+000262* 2026-08-09 AG  OUTPUT NOW OPENS WITH THE SHOP'S STANDARD     *
+000262*                HEADER/COLUMN-TITLE LINE (RUN DATE, PROGRAM   *
+000262*                NAME, PAGE NUMBER) FROM THE SHARED REPORT     *
+000262*                HEADER COPYBOOK (RPTHDFT). MINMAX HAS NO      *
+000262*                REPORT FILE OF ITS OWN SO THE HEADER IS       *
+000262*                DISPLAYED RATHER THAN WRITTEN, AND THERE IS   *
+000262*                ONLY ONE PAGE.                                *
+000263* 2026-08-09 AG  THE WRITE TO AUDITLOG NOW CALLS THE SHOP'S     *
+000264*                SHARED ERRHANDLE SUBPROGRAM ON A BAD FILE      *
+000265*                STATUS INSTEAD OF IGNORING IT.                *
+000266* 2026-08-09 AG  AUDIT-RECORD IS NOW SPACE-FILLED BEFORE IT IS  *
+000267*                BUILT SO THE UNUSED FILLER BYTES DO NOT CARRY  *
+000268*                WHATEVER WAS LEFT IN STORAGE - AUDITLOG IS A   *
+000269*                LINE SEQUENTIAL FILE AND REJECTED THE RECORD   *
+000271*                WITH A BAD-CHARACTER STATUS WHEN THEY DID.     *
+000272* 2026-08-09 AG  ADDED A SMALL PERSISTED TREND FILE (MMTREND)     *
+000273*                HOLDING THE PRIOR RUN'S MIN/MAX. EACH RUN NOW    *
+000274*                COMPARES TODAY'S RANGE AGAINST IT AND FLAGS      *
+000275*                WHETHER THE RANGE EXPANDED, CONTRACTED, OR HELD  *
+000276*                STEADY SINCE LAST TIME, THEN OVERWRITES THE      *
+000277*                FILE WITH TODAY'S MIN/MAX FOR THE NEXT RUN.      *
+000278* 2026-08-09 AG  CORRECTED TREND-RECORD'S FILLER WIDTH - IT WAS   *
+000279*                OVER THE 80-BYTE RECORD CONTAINS DECLARATION.    *
+000280* 2026-08-09 AG  WIDENED THE LOOP INDEX I TO PIC 9(4) TO MATCH     *
+000281*                MM-ENTRY-COUNT'S PIC 9(04) - AT PIC 9(3) IT       *
+000282*                WOULD SILENTLY WRAP PAST 999 ENTRIES AND MISS     *
+000283*                READINGS ON A LARGER DAILY BATCH.                *
+000260*----------------------------------------------------------*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT VALUES-FILE ASSIGN TO "MMVALUES"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-VALUES-STATUS.
+000322     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000324         ORGANIZATION IS LINE SEQUENTIAL
+000326         FILE STATUS IS WS-AUDIT-STATUS.
+000327     SELECT TREND-FILE ASSIGN TO "MMTREND"
+000328         ORGANIZATION IS LINE SEQUENTIAL
+000329         FILE STATUS IS WS-TREND-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  VALUES-FILE
+000360     RECORD CONTAINS 80 CHARACTERS.
+000370 01  VALUES-RECORD.
+000380     05  VAL-IN-VALUE           PIC 9(03)V9(03).
+000390     05  VAL-IN-GROUP           PIC X(10).
+000400     05  FILLER                 PIC X(64).
+000402 FD  AUDIT-FILE
+000404     RECORD CONTAINS 80 CHARACTERS.
+000406     COPY AUDITREC.
+000407 FD  TREND-FILE
+000408     RECORD CONTAINS 80 CHARACTERS.
+000409 01  TREND-RECORD.
+000409     05  TRND-MINV              PIC 9(3)V9(3).
+000409     05  TRND-MAXV              PIC 9(3)V9(3).
+000409     05  FILLER                 PIC X(68).
+000410 WORKING-STORAGE SECTION.
+000420 01  WS-VALUES-STATUS           PIC X(02) VALUE "00".
+000430     88  WS-VALUES-OK                     VALUE "00".
+000440     88  WS-VALUES-EOF                    VALUE "10".
+000442 01  WS-AUDIT-STATUS            PIC X(02) VALUE "00".
+000444     88  WS-AUDIT-OK                      VALUE "00".
+000445 01  WS-TREND-STATUS            PIC X(02) VALUE "00".
+000445     88  WS-TREND-OK                      VALUE "00".
+000445 01  WS-HAVE-PRIOR-TREND-SW     PIC X(01) VALUE "N".
+000445     88  WS-HAVE-PRIOR-TREND             VALUE "Y".
+000445 01  WS-PREV-MINV               PIC 9(3)V9(3) VALUE 0.
+000445 01  WS-PREV-MAXV               PIC 9(3)V9(3) VALUE 0.
+000445 01  WS-PREV-RANGE              PIC 9(4)V9(3) VALUE 0.
+000445 01  WS-CURR-RANGE              PIC 9(4)V9(3) VALUE 0.
+000445 01  WS-TREND-DIRECTION         PIC X(10) VALUE SPACES.
+000446 01  WS-ERRH-PROGRAM-ID         PIC X(10) VALUE 'MINMAX'.
+000447 01  WS-ERRH-FILE-NAME          PIC X(08).
+000448 01  WS-ERRH-OPERATION          PIC X(06).
+000449 01  WS-ERRH-SEVERITY           PIC X(02).
+000450 01  MM-ENTRY-COUNT             PIC 9(04) COMP VALUE 0.
+000460 01  WS-TABLE.
+000470     05  LIST OCCURS 1 TO 9999 TIMES
+000480             DEPENDING ON MM-ENTRY-COUNT
+000490             INDEXED BY MM-IDX.
+000500         10  LIST-VALUES        PIC 9(3)V9(3).
+000510         10  LIST-GROUP         PIC X(10).
+000520 01  MINV   PIC 9(3)V9(3) VALUE 0.
+000530 01  MAXV   PIC 9(3)V9(3) VALUE 0.
+000540 01  WS-GRP-MINV PIC 9(3)V9(3) VALUE 0.
+000550 01  WS-GRP-MAXV PIC 9(3)V9(3) VALUE 0.
+000560 01  WS-PREV-GROUP PIC X(10) VALUE SPACES.
+000570 01  WS-FIRST-REC     PIC X(01) VALUE "Y".
+000580     88  WS-IS-FIRST-REC         VALUE "Y".
+000590 01  WS-GRP-FIRST-REC PIC X(01) VALUE "Y".
+000600     88  WS-IS-GRP-FIRST-REC     VALUE "Y".
+000610 01  WS-TOTAL   PIC 9(7)V9(3) VALUE 0.
+000620 01  WS-AVERAGE PIC 9(5)V9(3) VALUE 0.
+000630 01  I      PIC 9(4)      VALUE 1.
+000635     COPY RPTHDFT.
+000640 PROCEDURE DIVISION.
+000650 MAIN.
+000652     PERFORM 0500-PRINT-HEADER THRU 0500-EXIT.
+000660     PERFORM 1000-LOAD-TABLE THRU 1000-EXIT.
+000670     PERFORM MINMAX UNTIL I > MM-ENTRY-COUNT.
+000680     IF MM-ENTRY-COUNT > 0
+000690         PERFORM 1800-PRINT-GROUP THRU 1800-EXIT.
+000700     IF MM-ENTRY-COUNT > 0
+000710         COMPUTE WS-AVERAGE ROUNDED =
+000720             WS-TOTAL / MM-ENTRY-COUNT.
+000730     DISPLAY 'MIN:     ' MINV.
+000740     DISPLAY 'MAX:     ' MAXV.
+000750     DISPLAY 'TOTAL:   ' WS-TOTAL.
+000760     DISPLAY 'AVERAGE: ' WS-AVERAGE.
+000761     IF MM-ENTRY-COUNT > 0
+000762         PERFORM 1900-READ-PRIOR-TREND THRU 1900-EXIT
+000763         PERFORM 1910-COMPARE-TREND THRU 1910-EXIT
+000764         PERFORM 1920-WRITE-TREND THRU 1920-EXIT.
+000765     PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT.
+000765     MOVE 0 TO RETURN-CODE.
+000770     GOBACK.
+000780*----------------------------------------------------------*
+000790* 1000-LOAD-TABLE - READ THE DAILY BATCH OF READINGS INTO   *
+000800* THE LIST TABLE. A MISSING INPUT FILE LEAVES THE TABLE     *
+000810* EMPTY AND MIN/MAX BOTH REPORT AS ZERO.                    *
+000820*----------------------------------------------------------*
+000830 1000-LOAD-TABLE.
+000840     OPEN INPUT VALUES-FILE.
+000850     IF NOT WS-VALUES-OK
+000860         GO TO 1000-EXIT.
+000870 1010-READ-NEXT.
+000880     READ VALUES-FILE
+000890         AT END
+000900             GO TO 1090-LOAD-DONE.
+000910     ADD 1 TO MM-ENTRY-COUNT.
+000920     MOVE VAL-IN-VALUE TO LIST-VALUES(MM-ENTRY-COUNT).
+000930     MOVE VAL-IN-GROUP TO LIST-GROUP(MM-ENTRY-COUNT).
+000940     GO TO 1010-READ-NEXT.
+000950 1090-LOAD-DONE.
+000960     CLOSE VALUES-FILE.
+000970 1000-EXIT.
+000980     EXIT.
+000990*----------------------------------------------------------*
+001000* MINMAX - ACCUMULATE THE MINIMUM AND MAXIMUM OVER THE      *
+001010* TABLE ONE ENTRY AT A TIME.                                *
+001020*----------------------------------------------------------*
+001030 MINMAX.
+001040     IF LIST-GROUP(I) NOT EQUAL TO WS-PREV-GROUP
+001050         IF WS-PREV-GROUP NOT EQUAL TO SPACES
+001060             PERFORM 1800-PRINT-GROUP THRU 1800-EXIT
+001070         END-IF
+001080         MOVE 0 TO WS-GRP-MINV
+001090         MOVE 0 TO WS-GRP-MAXV
+001095         MOVE "Y" TO WS-GRP-FIRST-REC
+001100         MOVE LIST-GROUP(I) TO WS-PREV-GROUP
+001110     END-IF.
+001115     IF WS-IS-FIRST-REC
+001116         MOVE LIST-VALUES(I) TO MINV
+001117         MOVE LIST-VALUES(I) TO MAXV
+001118         MOVE "N" TO WS-FIRST-REC
+001119     ELSE
+001120         IF LIST-VALUES(I) > MAXV THEN
+001130            MOVE LIST-VALUES(I) TO MAXV
+001135         END-IF
+001140         IF LIST-VALUES(I) < MINV THEN
+001150            MOVE LIST-VALUES(I) TO MINV
+001155         END-IF
+001158     END-IF.
+001159     IF WS-IS-GRP-FIRST-REC
+001161         MOVE LIST-VALUES(I) TO WS-GRP-MINV
+001162         MOVE LIST-VALUES(I) TO WS-GRP-MAXV
+001163         MOVE "N" TO WS-GRP-FIRST-REC
+001164     ELSE
+001165         IF LIST-VALUES(I) > WS-GRP-MAXV THEN
+001170            MOVE LIST-VALUES(I) TO WS-GRP-MAXV
+001175         END-IF
+001180         IF LIST-VALUES(I) < WS-GRP-MINV THEN
+001190            MOVE LIST-VALUES(I) TO WS-GRP-MINV
+001195         END-IF
+001198     END-IF.
+001200     ADD LIST-VALUES(I) TO WS-TOTAL.
+001210     ADD 1 TO I.
+001220*----------------------------------------------------------*
+001230* 1800-PRINT-GROUP - SUBTOTAL LINE FOR THE GROUP JUST       *
+001240* COMPLETED, SHOWING ITS MIN/MAX BEFORE MOVING TO THE NEXT. *
+001250*----------------------------------------------------------*
+001260 1800-PRINT-GROUP.
+001270     DISPLAY 'GROUP ' WS-PREV-GROUP
+001280         ' MIN: ' WS-GRP-MINV ' MAX: ' WS-GRP-MAXV.
+001290 1800-EXIT.
+001300     EXIT.
+001301*----------------------------------------------------------*
+001302* 1900-READ-PRIOR-TREND - PICK UP THE PRIOR RUN'S MIN/MAX     *
+001303* FROM THE PERSISTED TREND FILE, IF ONE EXISTS. A MISSING      *
+001304* FILE (FIRST RUN EVER) LEAVES WS-HAVE-PRIOR-TREND OFF AND     *
+001305* 1910-COMPARE-TREND SKIPS THE COMPARISON.                     *
+001306*----------------------------------------------------------*
+001307 1900-READ-PRIOR-TREND.
+001308     OPEN INPUT TREND-FILE.
+001309     IF WS-TREND-OK
+001311         READ TREND-FILE
+001312         IF WS-TREND-OK
+001313             MOVE TRND-MINV TO WS-PREV-MINV
+001314             MOVE TRND-MAXV TO WS-PREV-MAXV
+001315             SET WS-HAVE-PRIOR-TREND TO TRUE
+001316         END-IF
+001317         CLOSE TREND-FILE
+001318     END-IF.
+001319 1900-EXIT.
+001320     EXIT.
+001321*----------------------------------------------------------*
+001322* 1910-COMPARE-TREND - COMPARE TODAY'S MIN/MAX RANGE AGAINST  *
+001323* THE PRIOR RUN'S AND FLAG WHETHER IT EXPANDED, CONTRACTED,    *
+001324* OR HELD STEADY.                                              *
+001325*----------------------------------------------------------*
+001326 1910-COMPARE-TREND.
+001327     IF WS-HAVE-PRIOR-TREND
+001328         COMPUTE WS-CURR-RANGE = MAXV - MINV
+001329         COMPUTE WS-PREV-RANGE = WS-PREV-MAXV - WS-PREV-MINV
+001330         IF WS-CURR-RANGE > WS-PREV-RANGE
+001331             MOVE 'EXPANDED' TO WS-TREND-DIRECTION
+001332         ELSE
+001333             IF WS-CURR-RANGE < WS-PREV-RANGE
+001334                 MOVE 'CONTRACTED' TO WS-TREND-DIRECTION
+001335             ELSE
+001336                 MOVE 'UNCHANGED' TO WS-TREND-DIRECTION
+001337             END-IF
+001338         END-IF
+001339         DISPLAY 'TREND:   ' WS-TREND-DIRECTION
+001340             ' (PRIOR MIN:' WS-PREV-MINV
+001341             ' MAX:' WS-PREV-MAXV ')'
+001341     ELSE
+001342         DISPLAY 'TREND:   NO PRIOR RUN TO COMPARE'
+001343     END-IF.
+001344 1910-EXIT.
+001345     EXIT.
+001346*----------------------------------------------------------*
+001347* 1920-WRITE-TREND - PERSIST TODAY'S MIN/MAX SO THE NEXT RUN   *
+001348* HAS SOMETHING TO COMPARE AGAINST.                            *
+001349*----------------------------------------------------------*
+001350 1920-WRITE-TREND.
+001351     OPEN OUTPUT TREND-FILE.
+001352     MOVE SPACES TO TREND-RECORD.
+001353     MOVE MINV TO TRND-MINV.
+001354     MOVE MAXV TO TRND-MAXV.
+001355     WRITE TREND-RECORD.
+001356     CLOSE TREND-FILE.
+001357 1920-EXIT.
+001358     EXIT.
+001359*----------------------------------------------------------*
+001320* 9000-WRITE-AUDIT - APPEND ONE COMPLETION ENTRY TO THE      *
+001330* SHOP-WIDE AUDIT FILE SO THE NIGHTLY RUN CAN BE CONFIRMED    *
+001340* FROM ONE PLACE INSTEAD OF FIVE SETS OF SYSOUT.              *
+001350*----------------------------------------------------------*
+001360 9000-WRITE-AUDIT.
+001361     MOVE SPACES TO AUDIT-RECORD.
+001370     MOVE 'MINMAX' TO AUD-PROGRAM-ID.
+001380     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+001390     ACCEPT AUD-RUN-TIME FROM TIME.
+001400     MOVE MM-ENTRY-COUNT TO AUD-RECORD-COUNT.
+001410     SET AUD-STATUS-OK TO TRUE.
+001420     OPEN EXTEND AUDIT-FILE.
+001430     IF NOT WS-AUDIT-OK
+001440         CLOSE AUDIT-FILE
+001450         OPEN OUTPUT AUDIT-FILE.
+001460     WRITE AUDIT-RECORD.
+001462     IF NOT WS-AUDIT-OK
+001464         MOVE 'AUDITLOG' TO WS-ERRH-FILE-NAME
+001466         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001468         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001470             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001472             WS-AUDIT-STATUS WS-ERRH-SEVERITY.
+001470     CLOSE AUDIT-FILE.
+001480 9000-EXIT.
+001490     EXIT.
+001500*----------------------------------------------------------*
+001510* 0500-PRINT-HEADER - DISPLAY THE SHOP-STANDARD HEADER AND   *
+001520* COLUMN-TITLE LINE AT THE TOP OF THE RUN'S OUTPUT.          *
+001530*----------------------------------------------------------*
+001540 0500-PRINT-HEADER.
+001550     MOVE 'MINMAX' TO RPTHD-PROGRAM-NAME.
+001560     ACCEPT RPTHD-RUN-DATE FROM DATE YYYYMMDD.
+001570     MOVE RPT-PAGE-NUMBER TO RPTHD-PAGE-NUMBER.
+001580     DISPLAY RPT-HEADER-RECORD.
+001590     MOVE 'GROUP      MIN        MAX' TO RPTTL-COLUMN-TITLES.
+001600     DISPLAY RPT-TITLE-RECORD.
+001610 0500-EXIT.
+001620     EXIT.
