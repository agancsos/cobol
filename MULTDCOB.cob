@@ -1,29 +1,549 @@
-000001  IDENTIFICATION DIVISION.               
-000002  PROGRAM-ID. MULTIDCOB.                 
-000003  ENVIRONMENT DIVISION.                  
-000004  DATA DIVISION.                         
-000005  WORKING-STORAGE SECTION.               
-000006  01 CURSOR PIC 9(10) VALUE 1.           
-000007  01 WS-NAMES.                           
-000008     05 WS-NAMES-ENTRIES OCCURS 10 TIMES.
-000009        10 WS-NAMES-NAME  PIC A(20).     
-000010        10 WS-NAMES-START PIC A(20).     
-000011        10 WS-NAMES-END   PIC A(20).     
-000012  PROCEDURE DIVISION.                    
-000013      MOVE 'NAME1' TO WS-NAMES-NAME(1).       
-000014      MOVE 'NAME2'   TO WS-NAMES-NAME(2).       
-000015      MOVE 'NAME3'   TO WS-NAMES-NAME(3).       
-000016      MOVE '2007-09-01' TO WS-NAMES-START(3).     
-000017      MOVE '2008-02-14' TO WS-NAMES-END(3).       
-000018      MOVE 'NAME4'     TO WS-NAMES-NAME(4).       
-000019      MOVE 'NAME5'   TO WS-NAMES-NAME(5).       
-000020      PERFORM PRINT-NAMES UNTIL CURSOR > 5.       
-000021      STOP RUN.                                   
-000022                                                  
-000023   PRINT-NAMES.                                   
-000024      DISPLAY WS-NAMES-NAME(CURSOR)               
-000025      '(' WS-NAMES-START(CURSOR)                  
-000026      ' - ' WS-NAMES-END(CURSOR)                  
-000027      ')'.                                        
-000028      ADD 1 TO CURSOR.                            
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MULTIDCOB.
+000030 AUTHOR.        A GANCSOS.
+000040 INSTALLATION.  BATCH CONTROL UNIT.
+000050 DATE-WRITTEN.  2019-04-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09 AG  PRINT-NAMES NOW LOADS THE ROSTER FROM AN    *
+000110*                INPUT FILE (MDROSTIN) INSTEAD OF FIVE       *
+000120*                HARDCODED MOVES, SO THE ACTUAL NAMES/DATE   *
+000130*                RANGE LIST CAN BE MAINTAINED AS DATA.       *
+000140* 2026-08-09 AG  ADDED 1500-VALIDATE-ROSTER, CALLED BEFORE    *
+000150*                PRINT-NAMES, TO FLAG ANY ENTRY WITH A        *
+000160*                MISSING DATE OR AN END DATE BEFORE ITS       *
+000170*                START DATE SO BAD ROSTER DATA IS NOT         *
+000180*                PRINTED AS IF IT WERE CLEAN.                 *
+000190* 2026-08-09 AG  START/END ARE NOW REAL CCYYMMDD DATE FIELDS   *
+000200*                (NO LONGER PIC A(20) STRINGS) AND PRINT-NAMES *
+000210*                SHOWS A COMPUTED TENURE-IN-DAYS COLUMN.       *
+000212* 2026-08-09 AG  WS-NAMES-ENTRIES IS NOW OCCURS DEPENDING ON    *
+000214*                MD-ENTRY-COUNT INSTEAD OF A FIXED 10 ENTRIES,  *
+000216*                SO THE ROSTER IS NO LONGER LIMITED TO 10       *
+000218*                EMPLOYEES. INDEXED BY MD-IDX.                  *
+000219* 2026-08-09 AG  VALIDATED ENTRIES ARE NOW ALSO WRITTEN TO AN    *
+000219*               INDEXED MASTER FILE (MDROSTER) KEYED BY NAME,   *
+000219*               SO A SINGLE EMPLOYEE'S RECORD CAN BE PULLED     *
+000219*               DIRECTLY BY 2000-LOOKUP-NAME INSTEAD OF         *
+000219*               SCANNING THE IN-MEMORY TABLE. THE SEQUENTIAL    *
+000219*               ROSTER LOAD IS NOW TREATED AS THE SEED/MIGRATION*
+000219*               PATH INTO THIS MASTER FILE.                    *
+000219* 2026-08-09 AG  ADDED 3000-MAINTAIN-ROSTER, WHICH APPLIES      *
+000219*               ADD/CHANGE/DELETE TRANSACTIONS (MDROSTXN) TO   *
+000219*               THE MASTER FILE DIRECTLY, SO DAY-TO-DAY ROSTER *
+000219*               CHANGES ARE A DATA ENTRY TASK, NOT A RECOMPILE.*
+000219* 2026-08-09 AG  STOP RUN REPLACED WITH GOBACK SO THE NIGHTLY *
+000219*               BATCH DRIVER (NITEBATCH) CAN CALL THIS AS A  *
+000219*               SUBPROGRAM. BEHAVES THE SAME AS STOP RUN     *
+000219*               WHEN RUN STANDALONE.                         *
+000219* 2026-08-09 AG  WRITES ONE ENTRY TO THE SHARED AUDIT FILE    *
+000219*               (AUDITLOG) ON COMPLETION USING THE SHOP'S     *
+000219*               COMMON AUDIT-RECORD COPYBOOK (AUDITREC).      *
+000219* 2026-08-09 AG  OUTPUT NOW OPENS WITH THE SHOP'S STANDARD     *
+000219*               HEADER/COLUMN-TITLE LINE (RUN DATE, PROGRAM    *
+000219*               NAME, PAGE NUMBER) FROM THE SHARED REPORT      *
+000219*               HEADER COPYBOOK (RPTHDFT). MULTIDCOB HAS NO    *
+000219*               REPORT FILE OF ITS OWN SO THE HEADER IS        *
+000219*               DISPLAYED RATHER THAN WRITTEN, AND THERE IS    *
+000219*               ONLY ONE PAGE.                                 *
+000221* 2026-08-09 AG  THE WRITE TO AUDITLOG NOW CALLS THE SHOP'S     *
+000222*               SHARED ERRHANDLE SUBPROGRAM ON A BAD FILE       *
+000223*               STATUS INSTEAD OF IGNORING IT.                 *
+000224* 2026-08-09 AG  AUDIT-RECORD IS NOW SPACE-FILLED BEFORE IT IS  *
+000225*               BUILT SO THE UNUSED FILLER BYTES DO NOT CARRY   *
+000226*               WHATEVER WAS LEFT IN STORAGE - AUDITLOG IS A    *
+000227*               LINE SEQUENTIAL FILE AND REJECTED THE RECORD    *
+000228*               WITH A BAD-CHARACTER STATUS WHEN THEY DID.      *
+000229* 2026-08-09 AG  MSTR-START/END AND WS-NAMES-START/END NOW        *
+000231*               PICK UP THEIR CCYY/MM/DD LAYOUT FROM THE SHOP'S   *
+000233*               SHARED DATEFLD COPYBOOK INSTEAD OF DEFINING IT     *
+000235*               INLINE, SO EVERY DATE FIELD IN THE SHOP AGREES    *
+000237*               ON THE SAME SHAPE.                                *
+000238* 2026-08-09 AG  1700-BUILD-MASTER NOW OPENS MASTER-FILE I-O     *
+000239*               FIRST AND ONLY REBUILDS IT FROM THE MDROSTIN      *
+000240*               SEED WHEN IT DOES NOT YET EXIST. PREVIOUSLY IT    *
+000241*               OPENED OUTPUT UNCONDITIONALLY EVERY RUN, WHICH    *
+000242*               TRUNCATED THE MASTER FILE AND THREW AWAY ANY      *
+000243*               ADD/CHANGE/DELETE APPLIED BY A PRIOR RUN'S        *
+000244*               3000-MAINTAIN-ROSTER BEFORE IT EVER RAN.          *
+000245* 2026-08-09 AG  CORRECTED MASTER-RECORD AND TXN-RECORD FILLER    *
+000246*               WIDTHS - BOTH WERE SHORT OF/OVER THEIR 80-BYTE    *
+000247*               RECORD CONTAINS DECLARATION.                      *
+000248* 2026-08-09 AG  2000-LOOKUP-NAME NOW DISPLAYS THE START/END      *
+000249*               DATES THROUGH THE SHOP'S SHARED DATEDISP SLASH-   *
+000250*               EDITED LAYOUT INSTEAD OF BUILDING THE DASHED      *
+000251*               STRING BY HAND.                                   *
+000252* 2026-08-09 AG  1500-VALIDATE-ROSTER'S MISSING-DATE CHECK NOW    *
+000253*               TESTS THE CCYY/MM/DD SUBFIELDS NUMERICALLY         *
+000254*               INSTEAD OF COMPARING THE DATEFLD GROUP TO THE      *
+000255*               FIGURATIVE CONSTANT ZERO - THAT WAS AN             *
+000256*               ALPHANUMERIC COMPARISON AND NEVER MATCHED AN       *
+000257*               UNPOPULATED (BINARY-ZERO) SLOT.                    *
+000258* 2026-08-09 AG  ADDED 3500-RELOAD-ROSTER, PERFORMED RIGHT AFTER     *
+000259*               3000-MAINTAIN-ROSTER. WS-NAMES WAS LOADED ONCE       *
+000260*               FROM THE SEED ROSTER FILE AND NEVER REFRESHED, SO    *
+000261*               PRINT-NAMES WAS REPORTING AROUND ANY ADD/CHANGE/     *
+000262*               DELETE TRANSACTION APPLIED TO MASTER-FILE. THE       *
+000263*               TABLE IS NOW REBUILT FROM MASTER-FILE ITSELF SO THE  *
+000264*               REPORT REFLECTS THIS RUN'S MAINTENANCE.              *
+000220*----------------------------------------------------------*
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ROSTER-FILE ASSIGN TO "MDROSTIN"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-ROSTER-STATUS.
+000282     SELECT MASTER-FILE ASSIGN TO "MDROSTER"
+000284         ORGANIZATION IS INDEXED
+000286         ACCESS MODE IS DYNAMIC
+000288         RECORD KEY IS MSTR-NAME
+000289         FILE STATUS IS WS-MASTER-STATUS.
+000291     SELECT LOOKUP-FILE ASSIGN TO "MDLOOKUP"
+000292         ORGANIZATION IS LINE SEQUENTIAL
+000293         FILE STATUS IS WS-LOOKUP-STATUS.
+000295     SELECT TXN-FILE ASSIGN TO "MDROSTXN"
+000296         ORGANIZATION IS LINE SEQUENTIAL
+000297         FILE STATUS IS WS-TXN-STATUS.
+002980     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+002985         ORGANIZATION IS LINE SEQUENTIAL
+002990         FILE STATUS IS WS-AUDIT-STATUS.
+000294 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  ROSTER-FILE
+000320     RECORD CONTAINS 80 CHARACTERS.
+000330 01  ROSTER-RECORD.
+000340     05  ROS-IN-NAME            PIC X(20).
+000350     05  ROS-IN-START           PIC X(10).
+000360     05  ROS-IN-END             PIC X(10).
+000370     05  FILLER                 PIC X(40).
+000372 FD  MASTER-FILE
+000374     RECORD CONTAINS 80 CHARACTERS.
+000376 01  MASTER-RECORD.
+000378     05  MSTR-NAME              PIC X(20).
+000380     COPY DATEFLD REPLACING ==:LVL:== BY ==05==
+000381         ==:PREFIX:== BY ==MSTR-START==.
+000386     COPY DATEFLD REPLACING ==:LVL:== BY ==05==
+000387         ==:PREFIX:== BY ==MSTR-END==.
+000393     05  MSTR-DURATION          PIC 9(6).
+000394     05  FILLER                 PIC X(38).
+000395 FD  LOOKUP-FILE
+000396     RECORD CONTAINS 80 CHARACTERS.
+000397 01  LOOKUP-RECORD.
+000398     05  LKP-NAME               PIC X(20).
+000399     05  FILLER                 PIC X(60).
+000401 FD  TXN-FILE
+000402     RECORD CONTAINS 80 CHARACTERS.
+000403 01  TXN-RECORD.
+000404     05  TXN-CODE               PIC X(01).
+000405         88  TXN-IS-ADD                 VALUE "A".
+000406         88  TXN-IS-CHANGE              VALUE "C".
+000407         88  TXN-IS-DELETE              VALUE "D".
+000408     05  TXN-NAME               PIC X(20).
+000409     05  TXN-START              PIC X(10).
+000410     05  TXN-END                PIC X(10).
+000411     05  FILLER                 PIC X(39).
+000413 FD  AUDIT-FILE
+000415     RECORD CONTAINS 80 CHARACTERS.
+000417     COPY AUDITREC.
+000380 WORKING-STORAGE SECTION.
+000390 01  WS-ROSTER-STATUS           PIC X(02) VALUE "00".
+000400     88  WS-ROSTER-OK                     VALUE "00".
+000410     88  WS-ROSTER-EOF                    VALUE "10".
+000412 01  WS-MASTER-STATUS           PIC X(02) VALUE "00".
+000414     88  WS-MASTER-OK                     VALUE "00".
+000416     88  WS-MASTER-EOF                    VALUE "10".
+000418 01  WS-LOOKUP-STATUS           PIC X(02) VALUE "00".
+000420     88  WS-LOOKUP-OK                     VALUE "00".
+000422     88  WS-LOOKUP-EOF                    VALUE "10".
+000424 01  WS-TXN-STATUS              PIC X(02) VALUE "00".
+000426     88  WS-TXN-OK                        VALUE "00".
+000428     88  WS-TXN-EOF                       VALUE "10".
+000429 01  WS-AUDIT-STATUS            PIC X(02) VALUE "00".
+000431     88  WS-AUDIT-OK                      VALUE "00".
+000433 01  WS-ERRH-PROGRAM-ID         PIC X(10) VALUE 'MULTIDCOB'.
+000434 01  WS-ERRH-FILE-NAME          PIC X(08).
+000435 01  WS-ERRH-OPERATION          PIC X(06).
+000436 01  WS-ERRH-SEVERITY           PIC X(02).
+000420 01  MD-CURSOR PIC 9(10) VALUE 1.
+000430 01  MD-ENTRY-COUNT PIC 9(10) VALUE 0.
+000432 01  MD-BUILD-IDX PIC 9(10) VALUE 1.
+000440 01  WS-NAMES.
+000450     05  WS-NAMES-ENTRIES OCCURS 1 TO 9999 TIMES
+000452             DEPENDING ON MD-ENTRY-COUNT
+000454             INDEXED BY MD-IDX.
+000460        10  WS-NAMES-NAME  PIC A(20).
+000470        COPY DATEFLD REPLACING ==:LVL:== BY ==10==
+000472            ==:PREFIX:== BY ==WS-NAMES-START==.
+000510        COPY DATEFLD REPLACING ==:LVL:== BY ==10==
+000512            ==:PREFIX:== BY ==WS-NAMES-END==.
+000550        10  WS-NAMES-DURATION PIC 9(6) VALUE 0.
+000560        10  WS-NAMES-VALID PIC X(01) VALUE "Y".
+000570           88  WS-ENTRY-IS-VALID     VALUE "Y".
+000572 01  WS-LOOKUP-START-NUM            PIC 9(08).
+000573     COPY DATEDISP REPLACING ==:LVL:== BY ==01==
+000574         ==:PREFIX:== BY ==WS-LOOKUP-START==.
+000576 01  WS-LOOKUP-END-NUM              PIC 9(08).
+000577     COPY DATEDISP REPLACING ==:LVL:== BY ==01==
+000578         ==:PREFIX:== BY ==WS-LOOKUP-END==.
+000575     COPY RPTHDFT.
+000580 PROCEDURE DIVISION.
+000590 0000-MAINLINE.
+000595     PERFORM 0500-PRINT-HEADER THRU 0500-EXIT.
+000600     PERFORM 1000-LOAD-ROSTER THRU 1000-EXIT.
+000610     PERFORM 1500-VALIDATE-ROSTER THRU 1500-EXIT
+000620         UNTIL MD-CURSOR > MD-ENTRY-COUNT.
+000622     PERFORM 1700-BUILD-MASTER THRU 1700-EXIT.
+000624     PERFORM 3000-MAINTAIN-ROSTER THRU 3000-EXIT.
+000626     PERFORM 3500-RELOAD-ROSTER THRU 3500-EXIT.
+000630     MOVE 1 TO MD-CURSOR.
+000640     PERFORM PRINT-NAMES UNTIL MD-CURSOR > MD-ENTRY-COUNT.
+000645     PERFORM 2000-LOOKUP-NAME THRU 2000-EXIT.
+000647     PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT.
+000648     MOVE 0 TO RETURN-CODE.
+000650     GOBACK.
+000660*----------------------------------------------------------*
+000670* 1000-LOAD-ROSTER - READ THE ROSTER FILE INTO THE NAMES    *
+000680* TABLE. A MISSING ROSTER FILE LEAVES THE TABLE EMPTY.      *
+000690*----------------------------------------------------------*
+000700 1000-LOAD-ROSTER.
+000710     OPEN INPUT ROSTER-FILE.
+000720     IF NOT WS-ROSTER-OK
+000730         GO TO 1000-EXIT.
+000740 1010-READ-NEXT.
+000750     IF MD-ENTRY-COUNT = 9999
+000760         GO TO 1090-LOAD-DONE.
+000770     READ ROSTER-FILE
+000780         AT END
+000790             GO TO 1090-LOAD-DONE.
+000800     ADD 1 TO MD-ENTRY-COUNT.
+000810     MOVE ROS-IN-NAME  TO WS-NAMES-NAME(MD-ENTRY-COUNT).
+000820     IF ROS-IN-START NOT = SPACES
+000822         MOVE ROS-IN-START(1:4) TO
+000824             WS-NAMES-START-CCYY(MD-ENTRY-COUNT)
+000826         MOVE ROS-IN-START(6:2) TO
+000828             WS-NAMES-START-MM(MD-ENTRY-COUNT)
+000830         MOVE ROS-IN-START(9:2) TO
+000832             WS-NAMES-START-DD(MD-ENTRY-COUNT)
+000834     END-IF.
+000900     IF ROS-IN-END NOT = SPACES
+000902         MOVE ROS-IN-END(1:4) TO
+000904             WS-NAMES-END-CCYY(MD-ENTRY-COUNT)
+000906         MOVE ROS-IN-END(6:2) TO
+000908             WS-NAMES-END-MM(MD-ENTRY-COUNT)
+000910         MOVE ROS-IN-END(9:2) TO
+000912             WS-NAMES-END-DD(MD-ENTRY-COUNT)
+000914     END-IF.
+000980     GO TO 1010-READ-NEXT.
+000990 1090-LOAD-DONE.
+001000     CLOSE ROSTER-FILE.
+001010 1000-EXIT.
+001020     EXIT.
+001030*----------------------------------------------------------*
+001040* 1500-VALIDATE-ROSTER - FLAG ANY ENTRY WITH A MISSING DATE *
+001050* OR AN END DATE BEFORE ITS START DATE. MD-CURSOR IS REUSED *
+001060* AS THE VALIDATION INDEX AND RESET BEFORE PRINT-NAMES.     *
+001070*----------------------------------------------------------*
+001080 1500-VALIDATE-ROSTER.
+001090     MOVE "Y" TO WS-NAMES-VALID(MD-CURSOR).
+001100     IF (WS-NAMES-START-CCYY(MD-CURSOR) = 0 AND
+001102          WS-NAMES-START-MM(MD-CURSOR) = 0 AND
+001104          WS-NAMES-START-DD(MD-CURSOR) = 0)
+001106         OR (WS-NAMES-END-CCYY(MD-CURSOR) = 0 AND
+001108          WS-NAMES-END-MM(MD-CURSOR) = 0 AND
+001110          WS-NAMES-END-DD(MD-CURSOR) = 0)
+001120         DISPLAY "** ROSTER ERROR - MISSING DATE FOR "
+001130             WS-NAMES-NAME(MD-CURSOR)
+001140         MOVE "N" TO WS-NAMES-VALID(MD-CURSOR)
+001150     ELSE
+001160         IF WS-NAMES-END(MD-CURSOR) < WS-NAMES-START(MD-CURSOR)
+001170             DISPLAY "** ROSTER ERROR - END BEFORE START FOR "
+001180                 WS-NAMES-NAME(MD-CURSOR)
+001190             MOVE "N" TO WS-NAMES-VALID(MD-CURSOR)
+001200         ELSE
+001210             PERFORM 1600-COMPUTE-DURATION THRU 1600-EXIT
+001220         END-IF
+001230     END-IF.
+001240     ADD 1 TO MD-CURSOR.
+001250 1500-EXIT.
+001260     EXIT.
+001270*----------------------------------------------------------*
+001280* 1600-COMPUTE-DURATION - TENURE IN DAYS BETWEEN START AND  *
+001290* END, USING THE INTEGER-OF-DATE INTRINSIC SINCE ORDINARY   *
+001300* ARITHMETIC CANNOT ACCOUNT FOR MONTH LENGTHS/LEAP YEARS.   *
+001310*----------------------------------------------------------*
+001320 1600-COMPUTE-DURATION.
+001330     COMPUTE WS-NAMES-DURATION(MD-CURSOR) =
+001340         FUNCTION INTEGER-OF-DATE(
+001350             WS-NAMES-END-CCYY(MD-CURSOR) * 10000 +
+001360             WS-NAMES-END-MM(MD-CURSOR) * 100 +
+001370             WS-NAMES-END-DD(MD-CURSOR))
+001380       - FUNCTION INTEGER-OF-DATE(
+001390             WS-NAMES-START-CCYY(MD-CURSOR) * 10000 +
+001400             WS-NAMES-START-MM(MD-CURSOR) * 100 +
+001410             WS-NAMES-START-DD(MD-CURSOR)).
+001420 1600-EXIT.
+001430     EXIT.
+001431*----------------------------------------------------------*
+001432* 1700-BUILD-MASTER - FIRST-TIME-ONLY: WRITE EVERY VALID        *
+001433* ROSTER ENTRY TO THE INDEXED MASTER FILE (MDROSTER) KEYED BY   *
+001434* NAME, SO A SINGLE EMPLOYEE CAN BE PULLED DIRECTLY BY          *
+001435* 2000-LOOKUP-NAME. IF MDROSTER ALREADY EXISTS FROM A PRIOR      *
+001436* RUN, IT IS LEFT ALONE - THE MAINTENANCE TRANSACTIONS APPLIED  *
+001437* TO IT BY 3000-MAINTAIN-ROSTER MUST PERSIST ACROSS RUNS, AND   *
+001438* REBUILDING FROM THE MDROSTIN SEED EVERY TIME WOULD THROW      *
+001439* THEM AWAY.                                                    *
+001440*----------------------------------------------------------*
+001441 1700-BUILD-MASTER.
+001442     OPEN I-O MASTER-FILE.
+001443     IF WS-MASTER-OK
+001444         CLOSE MASTER-FILE
+001445         GO TO 1700-EXIT
+001446     END-IF.
+001447     OPEN OUTPUT MASTER-FILE.
+001448     MOVE 1 TO MD-BUILD-IDX.
+001439 1710-BUILD-NEXT.
+001440     IF MD-BUILD-IDX > MD-ENTRY-COUNT
+001441         GO TO 1790-BUILD-DONE.
+001442     IF WS-ENTRY-IS-VALID(MD-BUILD-IDX)
+001443         MOVE WS-NAMES-NAME(MD-BUILD-IDX)     TO MSTR-NAME
+001444         MOVE WS-NAMES-START(MD-BUILD-IDX)    TO MSTR-START
+001445         MOVE WS-NAMES-END(MD-BUILD-IDX)      TO MSTR-END
+001446         MOVE WS-NAMES-DURATION(MD-BUILD-IDX) TO MSTR-DURATION
+001447         WRITE MASTER-RECORD
+001448     END-IF.
+001449     ADD 1 TO MD-BUILD-IDX.
+001450     GO TO 1710-BUILD-NEXT.
+001451 1790-BUILD-DONE.
+001452     CLOSE MASTER-FILE.
+001453 1700-EXIT.
+001454     EXIT.
+001455*----------------------------------------------------------*
+001456* 2000-LOOKUP-NAME - OPTIONAL SINGLE-NAME LOOKUP. IF A NAME *
+001457* CARD IS PRESENT ON MDLOOKUP, PULL THAT EMPLOYEE'S RECORD  *
+001458* DIRECTLY FROM THE INDEXED MASTER FILE BY KEY INSTEAD OF   *
+001459* SCANNING THE IN-MEMORY TABLE. A MISSING LOOKUP CARD SKIPS *
+001460* THIS STEP.                                                 *
+001461*----------------------------------------------------------*
+001462 2000-LOOKUP-NAME.
+001463     OPEN INPUT LOOKUP-FILE.
+001464     IF NOT WS-LOOKUP-OK
+001465         GO TO 2000-EXIT.
+001466     READ LOOKUP-FILE
+001467         AT END
+001468             GO TO 2090-LOOKUP-CLOSE.
+001469     OPEN INPUT MASTER-FILE.
+001470     MOVE LKP-NAME TO MSTR-NAME.
+001471     READ MASTER-FILE
+001472         KEY IS MSTR-NAME
+001473         INVALID KEY
+001474             DISPLAY "** LOOKUP - NAME NOT FOUND: " LKP-NAME
+001475             GO TO 2080-LOOKUP-NOTFOUND.
+001476     MOVE MSTR-START TO WS-LOOKUP-START-NUM.
+001477     MOVE WS-LOOKUP-START-NUM TO WS-LOOKUP-START-EDIT.
+001478     MOVE MSTR-END TO WS-LOOKUP-END-NUM.
+001479     MOVE WS-LOOKUP-END-NUM TO WS-LOOKUP-END-EDIT.
+001480     DISPLAY "LOOKUP: " MSTR-NAME
+001481         " (" WS-LOOKUP-START-EDIT " - " WS-LOOKUP-END-EDIT
+001482         ")  TENURE DAYS: " MSTR-DURATION.
+001480 2080-LOOKUP-NOTFOUND.
+001481     CLOSE MASTER-FILE.
+001482 2090-LOOKUP-CLOSE.
+001483     CLOSE LOOKUP-FILE.
+001484 2000-EXIT.
+001485     EXIT.
+001486*----------------------------------------------------------*
+001487* 3000-MAINTAIN-ROSTER - APPLY ADD/CHANGE/DELETE TRANSACTIONS*
+001488* (MDROSTXN) TO THE MASTER FILE. A MISSING TRANSACTION FILE *
+001489* LEAVES THE MASTER FILE UNCHANGED.                          *
+001490*----------------------------------------------------------*
+001491 3000-MAINTAIN-ROSTER.
+001492     OPEN INPUT TXN-FILE.
+001493     IF NOT WS-TXN-OK
+001494         GO TO 3000-EXIT.
+001495     OPEN I-O MASTER-FILE.
+001496 3010-TXN-NEXT.
+001497     READ TXN-FILE
+001498         AT END
+001499             GO TO 3090-TXN-DONE.
+001500     EVALUATE TRUE
+001501         WHEN TXN-IS-ADD
+001502             PERFORM 3100-ADD-NAME THRU 3100-EXIT
+001503         WHEN TXN-IS-CHANGE
+001504             PERFORM 3200-CHANGE-NAME THRU 3200-EXIT
+001505         WHEN TXN-IS-DELETE
+001506             PERFORM 3300-DELETE-NAME THRU 3300-EXIT
+001507         WHEN OTHER
+001508             DISPLAY "** ROSTER TXN ERROR - BAD CODE FOR "
+001509                 TXN-NAME
+001510     END-EVALUATE.
+001511     GO TO 3010-TXN-NEXT.
+001512 3090-TXN-DONE.
+001513     CLOSE MASTER-FILE.
+001514     CLOSE TXN-FILE.
+001515 3000-EXIT.
+001516     EXIT.
+001517*----------------------------------------------------------*
+001518* 3100-ADD-NAME - ADD A NEW EMPLOYEE TO THE MASTER FILE.     *
+001519*----------------------------------------------------------*
+001520 3100-ADD-NAME.
+001521     MOVE TXN-NAME TO MSTR-NAME.
+001522     MOVE TXN-START(1:4) TO MSTR-START-CCYY.
+001523     MOVE TXN-START(6:2) TO MSTR-START-MM.
+001524     MOVE TXN-START(9:2) TO MSTR-START-DD.
+001525     MOVE TXN-END(1:4)   TO MSTR-END-CCYY.
+001526     MOVE TXN-END(6:2)   TO MSTR-END-MM.
+001527     MOVE TXN-END(9:2)   TO MSTR-END-DD.
+001528     PERFORM 3400-COMPUTE-MSTR-DURATION THRU 3400-EXIT.
+001529     WRITE MASTER-RECORD
+001530         INVALID KEY
+001531             DISPLAY "** ROSTER ADD FAILED - DUPLICATE NAME "
+001532                 TXN-NAME.
+001533 3100-EXIT.
+001534     EXIT.
+001535*----------------------------------------------------------*
+001536* 3200-CHANGE-NAME - UPDATE AN EXISTING EMPLOYEE'S DATE      *
+001537* RANGE ON THE MASTER FILE.                                  *
+001538*----------------------------------------------------------*
+001539 3200-CHANGE-NAME.
+001540     MOVE TXN-NAME TO MSTR-NAME.
+001541     READ MASTER-FILE
+001542         KEY IS MSTR-NAME
+001543         INVALID KEY
+001544             DISPLAY "** ROSTER CHANGE FAILED - NOT FOUND "
+001545                 TXN-NAME
+001546             GO TO 3200-EXIT.
+001547     MOVE TXN-START(1:4) TO MSTR-START-CCYY.
+001548     MOVE TXN-START(6:2) TO MSTR-START-MM.
+001549     MOVE TXN-START(9:2) TO MSTR-START-DD.
+001550     MOVE TXN-END(1:4)   TO MSTR-END-CCYY.
+001551     MOVE TXN-END(6:2)   TO MSTR-END-MM.
+001552     MOVE TXN-END(9:2)   TO MSTR-END-DD.
+001553     PERFORM 3400-COMPUTE-MSTR-DURATION THRU 3400-EXIT.
+001554     REWRITE MASTER-RECORD
+001555         INVALID KEY
+001556             DISPLAY "** ROSTER CHANGE FAILED - REWRITE "
+001557                 TXN-NAME.
+001558 3200-EXIT.
+001559     EXIT.
+001560*----------------------------------------------------------*
+001561* 3300-DELETE-NAME - REMOVE AN EMPLOYEE FROM THE MASTER      *
+001562* FILE.                                                      *
+001563*----------------------------------------------------------*
+001564 3300-DELETE-NAME.
+001565     MOVE TXN-NAME TO MSTR-NAME.
+001566     READ MASTER-FILE
+001567         KEY IS MSTR-NAME
+001568         INVALID KEY
+001569             DISPLAY "** ROSTER DELETE FAILED - NOT FOUND "
+001570                 TXN-NAME
+001571             GO TO 3300-EXIT.
+001572     DELETE MASTER-FILE
+001573         INVALID KEY
+001574             DISPLAY "** ROSTER DELETE FAILED - DELETE "
+001575                 TXN-NAME.
+001576 3300-EXIT.
+001577     EXIT.
+001578*----------------------------------------------------------*
+001579* 3400-COMPUTE-MSTR-DURATION - TENURE IN DAYS FOR A MASTER   *
+001580* RECORD BEING ADDED OR CHANGED BY A TRANSACTION.            *
+001581*----------------------------------------------------------*
+001582 3400-COMPUTE-MSTR-DURATION.
+001583     COMPUTE MSTR-DURATION =
+001584         FUNCTION INTEGER-OF-DATE(
+001585             MSTR-END-CCYY * 10000 +
+001586             MSTR-END-MM * 100 +
+001587             MSTR-END-DD)
+001588       - FUNCTION INTEGER-OF-DATE(
+001589             MSTR-START-CCYY * 10000 +
+001590             MSTR-START-MM * 100 +
+001591             MSTR-START-DD).
+001592 3400-EXIT.
+001593     EXIT.
+001593*----------------------------------------------------------*
+001593* 3500-RELOAD-ROSTER - AFTER 3000-MAINTAIN-ROSTER HAS        *
+001593* APPLIED ITS ADD/CHANGE/DELETE TRANSACTIONS TO THE MASTER   *
+001593* FILE, REBUILD THE IN-MEMORY WS-NAMES TABLE FROM THE        *
+001593* MASTER FILE SO THE ROSTER REPORT REFLECTS THIS RUN'S       *
+001593* MAINTENANCE INSTEAD OF THE ORIGINAL SEED FILE. A MISSING   *
+001593* MASTER FILE LEAVES THE TABLE AS LOADED BY 1000-LOAD-ROSTER.*
+001593*----------------------------------------------------------*
+001593 3500-RELOAD-ROSTER.
+001593     OPEN INPUT MASTER-FILE.
+001593     IF NOT WS-MASTER-OK
+001593         GO TO 3500-EXIT.
+001593     MOVE 0 TO MD-ENTRY-COUNT.
+001593 3510-RELOAD-NEXT.
+001593     IF MD-ENTRY-COUNT = 9999
+001593         GO TO 3590-RELOAD-DONE.
+001593     READ MASTER-FILE NEXT RECORD
+001593         AT END
+001593             GO TO 3590-RELOAD-DONE.
+001593     ADD 1 TO MD-ENTRY-COUNT.
+001593     MOVE MSTR-NAME     TO WS-NAMES-NAME(MD-ENTRY-COUNT).
+001593     MOVE MSTR-START    TO WS-NAMES-START(MD-ENTRY-COUNT).
+001593     MOVE MSTR-END      TO WS-NAMES-END(MD-ENTRY-COUNT).
+001593     MOVE MSTR-DURATION TO WS-NAMES-DURATION(MD-ENTRY-COUNT).
+001593     MOVE "Y" TO WS-NAMES-VALID(MD-ENTRY-COUNT).
+001593     GO TO 3510-RELOAD-NEXT.
+001593 3590-RELOAD-DONE.
+001593     CLOSE MASTER-FILE.
+001593 3500-EXIT.
+001593     EXIT.
+001594*----------------------------------------------------------*
+001595* PRINT-NAMES - DISPLAY ONE ROSTER ENTRY, SKIPPING ANY THAT *
+001596* FAILED VALIDATION.                                        *
+001597*----------------------------------------------------------*
+001598 PRINT-NAMES.
+001490     IF WS-ENTRY-IS-VALID(MD-CURSOR)
+001500         DISPLAY WS-NAMES-NAME(MD-CURSOR)
+001510         '(' WS-NAMES-START-CCYY(MD-CURSOR) '-'
+001520             WS-NAMES-START-MM(MD-CURSOR) '-'
+001530             WS-NAMES-START-DD(MD-CURSOR)
+001540         ' - ' WS-NAMES-END-CCYY(MD-CURSOR) '-'
+001550             WS-NAMES-END-MM(MD-CURSOR) '-'
+001560             WS-NAMES-END-DD(MD-CURSOR)
+001570         ')  TENURE DAYS: ' WS-NAMES-DURATION(MD-CURSOR)
+001580     END-IF.
+001590     ADD 1 TO MD-CURSOR.
+001600*----------------------------------------------------------*
+001610* 9000-WRITE-AUDIT - APPEND ONE COMPLETION ENTRY TO THE      *
+001620* SHOP-WIDE AUDIT FILE SO THE NIGHTLY RUN CAN BE CONFIRMED    *
+001630* FROM ONE PLACE INSTEAD OF FIVE SETS OF SYSOUT.              *
+001640*----------------------------------------------------------*
+001650 9000-WRITE-AUDIT.
+001651     MOVE SPACES TO AUDIT-RECORD.
+001660     MOVE 'MULTIDCOB' TO AUD-PROGRAM-ID.
+001670     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+001680     ACCEPT AUD-RUN-TIME FROM TIME.
+001690     MOVE MD-ENTRY-COUNT TO AUD-RECORD-COUNT.
+001700     SET AUD-STATUS-OK TO TRUE.
+001710     OPEN EXTEND AUDIT-FILE.
+001720     IF NOT WS-AUDIT-OK
+001730         CLOSE AUDIT-FILE
+001740         OPEN OUTPUT AUDIT-FILE.
+001750     WRITE AUDIT-RECORD.
+001752     IF NOT WS-AUDIT-OK
+001754         MOVE 'AUDITLOG' TO WS-ERRH-FILE-NAME
+001756         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001758         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001760             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001762             WS-AUDIT-STATUS WS-ERRH-SEVERITY.
+001760     CLOSE AUDIT-FILE.
+001770 9000-EXIT.
+001780     EXIT.
+001790*----------------------------------------------------------*
+001800* 0500-PRINT-HEADER - DISPLAY THE SHOP-STANDARD HEADER AND   *
+001810* COLUMN-TITLE LINE AT THE TOP OF THE RUN'S OUTPUT.          *
+001820*----------------------------------------------------------*
+001830 0500-PRINT-HEADER.
+001840     MOVE 'MULTIDCOB' TO RPTHD-PROGRAM-NAME.
+001850     ACCEPT RPTHD-RUN-DATE FROM DATE YYYYMMDD.
+001860     MOVE RPT-PAGE-NUMBER TO RPTHD-PAGE-NUMBER.
+001870     DISPLAY RPT-HEADER-RECORD.
+001880     MOVE 'NAME                 START       END     TENURE'
+001890         TO RPTTL-COLUMN-TITLES.
+001900     DISPLAY RPT-TITLE-RECORD.
+001910 0500-EXIT.
+001920     EXIT.
