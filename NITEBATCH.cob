@@ -0,0 +1,244 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    NITEBATCH.
+000030 AUTHOR.        A GANCSOS.
+000040 INSTALLATION.  BATCH CONTROL UNIT.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09 AG  FIRST VERSION. SEQUENCES THE FIVE STANDING *
+000110*                BATCH STEPS (FOOBAR, PRIMES, MINMAX,       *
+000120*                MULTIDCOB, TEMPCONVERT) AS ONE DAILY RUN,   *
+000130*                CHECKING EACH STEP'S RETURN-CODE BEFORE     *
+000140*                STARTING THE NEXT SO A BAD STEP STOPS THE   *
+000150*                BATCH INSTEAD OF RUNNING THE REST BLIND.    *
+000160*----------------------------------------------------------*
+000162* 2026-08-09 AG  ADDED A RUN-SUMMARY BANNER (START/END TIME    *
+000164*                AND RECORDS PROCESSED PER STEP) PRINTED AT    *
+000166*                THE END OF THE RUN, SO OPS CAN SEE HOW LONG    *
+000168*                THE NIGHT'S BATCH TOOK AND WHAT IT PROCESSED   *
+000169*                WITHOUT ADDING UP FIVE SEPARATE JOB LOGS. THE   *
+000171*                PER-STEP COUNTS ARE PULLED FROM THE LAST FIVE   *
+000173*                ENTRIES THIS RUN APPENDED TO THE SHARED AUDIT   *
+000175*                FILE (AUDITLOG).                                *
+000176* 2026-08-09 AG  8000-CHECK-STEP NOW COUNTS HOW MANY STEPS         *
+000178*                ACTUALLY RAN THIS TIME (WS-STEPS-RUN), AND        *
+000179*                7100-LOAD-LAST5/7200-DISPLAY-LAST5 REPORT ONLY    *
+000180*                THAT MANY TRAILING AUDITLOG ENTRIES INSTEAD OF    *
+000181*                ALWAYS ASSUMING THE LAST FIVE BELONG TO THIS      *
+000182*                RUN - WHEN AN EARLIER STEP FAILED AND LATER       *
+000183*                STEPS NEVER RAN, THE OLD LOGIC MISREPORTED A      *
+000184*                PRIOR RUN'S LEFTOVER ENTRIES AS TODAY'S.          *
+000177*----------------------------------------------------------*
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000182 INPUT-OUTPUT SECTION.
+000184 FILE-CONTROL.
+000186     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000188         ORGANIZATION IS LINE SEQUENTIAL
+000189         FILE STATUS IS WS-AUDIT-STATUS.
+000190 DATA DIVISION.
+000192 FILE SECTION.
+000194 FD  AUDIT-FILE
+000196     RECORD CONTAINS 80 CHARACTERS.
+000198     COPY AUDITREC.
+000200 WORKING-STORAGE SECTION.
+000210 01  WS-STEP-RC             PIC S9(09) VALUE 0.
+000220 01  WS-BATCH-STATUS-SW     PIC X(01) VALUE "Y".
+000230     88  WS-BATCH-OK                  VALUE "Y".
+000240 01  WS-STEP-NAME           PIC X(10).
+000242 01  WS-AUDIT-STATUS        PIC X(02) VALUE "00".
+000243     88  WS-AUDIT-OK                  VALUE "00".
+000244     88  WS-AUDIT-EOF                 VALUE "10".
+000245 01  WS-BATCH-START-TIME    PIC 9(08).
+000246 01  WS-BATCH-END-TIME      PIC 9(08).
+000247 01  WS-LAST5-TABLE.
+000248     05  WS-LAST5-ENTRY OCCURS 5 TIMES.
+000249         10  WS-L5-PGM      PIC X(10).
+000250         10  WS-L5-CNT      PIC 9(09).
+000251 01  WS-L5-SUB              PIC 9(01) VALUE 0.
+000252 01  WS-L5-DISP-SUB         PIC 9(01).
+000253 01  WS-L5-COUNT            PIC 9(01) VALUE 0.
+000255 01  WS-L5-SHOWN            PIC 9(01) VALUE 0.
+000256 01  WS-STEPS-RUN           PIC 9(01) VALUE 0.
+000257 01  WS-L5-CALC-SUB         PIC S9(02) VALUE 0.
+000254 PROCEDURE DIVISION.
+000260 0000-MAINLINE.
+000270     DISPLAY 'NITEBATCH - NIGHTLY BATCH RUN STARTING'.
+000272     ACCEPT WS-BATCH-START-TIME FROM TIME.
+000280     PERFORM 1000-RUN-FOOBAR THRU 1000-EXIT.
+000290     IF WS-BATCH-OK
+000300         PERFORM 2000-RUN-PRIMES THRU 2000-EXIT
+000310     END-IF.
+000320     IF WS-BATCH-OK
+000330         PERFORM 3000-RUN-MINMAX THRU 3000-EXIT
+000340     END-IF.
+000350     IF WS-BATCH-OK
+000360         PERFORM 4000-RUN-MULTIDCOB THRU 4000-EXIT
+000370     END-IF.
+000380     IF WS-BATCH-OK
+000390         PERFORM 5000-RUN-TEMPCONVERT THRU 5000-EXIT
+000400     END-IF.
+000410     IF WS-BATCH-OK
+000420         DISPLAY 'NITEBATCH - NIGHTLY BATCH RUN COMPLETED OK'
+000430         MOVE 0 TO RETURN-CODE
+000440     ELSE
+000450         DISPLAY 'NITEBATCH - NIGHTLY BATCH RUN FAILED AT '
+000460             WS-STEP-NAME
+000470         MOVE 16 TO RETURN-CODE
+000480     END-IF.
+000482     ACCEPT WS-BATCH-END-TIME FROM TIME.
+000484     PERFORM 7000-PRINT-SUMMARY THRU 7000-EXIT.
+000490     GOBACK.
+000500*----------------------------------------------------------*
+000510* 1000-RUN-FOOBAR - STEP 1 OF THE NIGHTLY BATCH.            *
+000520*----------------------------------------------------------*
+000530 1000-RUN-FOOBAR.
+000540     MOVE 'FOOBAR' TO WS-STEP-NAME.
+000550     DISPLAY 'NITEBATCH - STARTING ' WS-STEP-NAME.
+000560     CALL 'FOOBAR'.
+000570     MOVE RETURN-CODE TO WS-STEP-RC.
+000580     PERFORM 8000-CHECK-STEP THRU 8000-EXIT.
+000590 1000-EXIT.
+000600     EXIT.
+000610*----------------------------------------------------------*
+000620* 2000-RUN-PRIMES - STEP 2 OF THE NIGHTLY BATCH.            *
+000630*----------------------------------------------------------*
+000640 2000-RUN-PRIMES.
+000650     MOVE 'PRIMES' TO WS-STEP-NAME.
+000660     DISPLAY 'NITEBATCH - STARTING ' WS-STEP-NAME.
+000670     CALL 'PRIMES'.
+000680     MOVE RETURN-CODE TO WS-STEP-RC.
+000690     PERFORM 8000-CHECK-STEP THRU 8000-EXIT.
+000700 2000-EXIT.
+000710     EXIT.
+000720*----------------------------------------------------------*
+000730* 3000-RUN-MINMAX - STEP 3 OF THE NIGHTLY BATCH. THE        *
+000740* PROGRAM-ID HAS CARRIED THE NAME HELLOWORLD SINCE THE      *
+000750* PROGRAM WAS FIRST WRITTEN AND HAS NEVER BEEN RENAMED.     *
+000760*----------------------------------------------------------*
+000770 3000-RUN-MINMAX.
+000780     MOVE 'MINMAX' TO WS-STEP-NAME.
+000790     DISPLAY 'NITEBATCH - STARTING ' WS-STEP-NAME.
+000800     CALL 'HELLOWORLD'.
+000810     MOVE RETURN-CODE TO WS-STEP-RC.
+000820     PERFORM 8000-CHECK-STEP THRU 8000-EXIT.
+000830 3000-EXIT.
+000840     EXIT.
+000842*----------------------------------------------------------*
+000844* 7000-PRINT-SUMMARY - DISPLAY THE START/END TIME FOR THE    *
+000846* WHOLE RUN AND THE RECORD COUNT EACH STEP REPORTED TO THE   *
+000848* SHARED AUDIT FILE, SO THE NIGHT'S RESULTS CAN BE READ FROM *
+000849* ONE PLACE INSTEAD OF FIVE SEPARATE JOB LOGS.               *
+000850*----------------------------------------------------------*
+000852 7000-PRINT-SUMMARY.
+000854     DISPLAY ' '.
+000856     DISPLAY 'NITEBATCH - NIGHTLY BATCH RUN SUMMARY'.
+000858     DISPLAY 'NITEBATCH - RUN STARTED AT ' WS-BATCH-START-TIME.
+000860     DISPLAY 'NITEBATCH - RUN ENDED   AT ' WS-BATCH-END-TIME.
+000862     PERFORM 7100-LOAD-LAST5 THRU 7100-EXIT.
+000864     IF WS-L5-COUNT > 0
+000866         DISPLAY 'NITEBATCH - RECORDS PROCESSED PER STEP:'
+000868         PERFORM 7200-DISPLAY-LAST5 THRU 7200-EXIT
+000870     ELSE
+000872         DISPLAY
+000874           'NITEBATCH - NO AUDIT HISTORY FOUND TO SUMMARIZE.'
+000876     END-IF.
+000878 7000-EXIT.
+000880     EXIT.
+000882*----------------------------------------------------------*
+000884* 7100-LOAD-LAST5 - READ THE SHARED AUDIT FILE TO THE END,   *
+000886* KEEPING ONLY THE LAST FEW ENTRIES IN A SMALL CIRCULAR       *
+000887* TABLE. THE TABLE HOLDS AT MOST 5 SLOTS, BUT ONLY THE LAST   *
+000888* WS-STEPS-RUN OF THEM (THE STEPS 8000-CHECK-STEP ACTUALLY    *
+000889* SAW RUN THIS TIME) ARE COUNTED AS THIS RUN'S - A PRIOR      *
+000890* RUN'S LEFTOVER ENTRIES DO NOT GET MISREPORTED AS TODAY'S    *
+000891* WHEN AN EARLIER STEP FAILED AND LATER STEPS NEVER RAN.      *
+000892* WS-L5-SUB ALWAYS POINTS AT THE SLOT THAT WAS WRITTEN MOST   *
+000893* RECENTLY WHEN THE READ ENDS.                                *
+000894*----------------------------------------------------------*
+000894 7100-LOAD-LAST5.
+000896     OPEN INPUT AUDIT-FILE.
+000898     IF NOT WS-AUDIT-OK
+000900         GO TO 7100-EXIT.
+000902 7110-READ-NEXT.
+000904     READ AUDIT-FILE
+000906         AT END
+000908             GO TO 7100-CLOSE.
+000910     ADD 1 TO WS-L5-SUB.
+000912     IF WS-L5-SUB > 5
+000914         MOVE 1 TO WS-L5-SUB.
+000916     MOVE AUD-PROGRAM-ID TO WS-L5-PGM (WS-L5-SUB).
+000918     MOVE AUD-RECORD-COUNT TO WS-L5-CNT (WS-L5-SUB).
+000920     IF WS-L5-COUNT < WS-STEPS-RUN
+000922         ADD 1 TO WS-L5-COUNT.
+000924     GO TO 7110-READ-NEXT.
+000926 7100-CLOSE.
+000928     CLOSE AUDIT-FILE.
+000930 7100-EXIT.
+000932     EXIT.
+000934*----------------------------------------------------------*
+000936* 7200-DISPLAY-LAST5 - WALK THE CIRCULAR TABLE STARTING AT    *
+000938* THE OLDEST OF THIS RUN'S WS-L5-COUNT SLOTS SO THE ENTRIES   *
+000940* ARE DISPLAYED OLDEST TO NEWEST, I.E. IN THE ORDER THE STEPS *
+000942* ACTUALLY RAN.                                              *
+000944*----------------------------------------------------------*
+000946 7200-DISPLAY-LAST5.
+000947     COMPUTE WS-L5-CALC-SUB = WS-L5-SUB - WS-L5-COUNT + 1.
+000948     IF WS-L5-CALC-SUB < 1
+000949         ADD 5 TO WS-L5-CALC-SUB.
+000950     MOVE WS-L5-CALC-SUB TO WS-L5-DISP-SUB.
+000956     MOVE 0 TO WS-L5-SHOWN.
+000958 7210-SHOW-NEXT.
+000960     DISPLAY '    ' WS-L5-PGM (WS-L5-DISP-SUB)
+000962         ' : ' WS-L5-CNT (WS-L5-DISP-SUB).
+000964     ADD 1 TO WS-L5-SHOWN.
+000966     ADD 1 TO WS-L5-DISP-SUB.
+000968     IF WS-L5-DISP-SUB > 5
+000970         MOVE 1 TO WS-L5-DISP-SUB.
+000972     IF WS-L5-SHOWN < WS-L5-COUNT
+000974         GO TO 7210-SHOW-NEXT.
+000976 7200-EXIT.
+000978     EXIT.
+000850*----------------------------------------------------------*
+000860* 4000-RUN-MULTIDCOB - STEP 4 OF THE NIGHTLY BATCH.         *
+000870*----------------------------------------------------------*
+000880 4000-RUN-MULTIDCOB.
+000890     MOVE 'MULTIDCOB' TO WS-STEP-NAME.
+000900     DISPLAY 'NITEBATCH - STARTING ' WS-STEP-NAME.
+000910     CALL 'MULTIDCOB'.
+000920     MOVE RETURN-CODE TO WS-STEP-RC.
+000930     PERFORM 8000-CHECK-STEP THRU 8000-EXIT.
+000940 4000-EXIT.
+000950     EXIT.
+000960*----------------------------------------------------------*
+000970* 5000-RUN-TEMPCONVERT - STEP 5 OF THE NIGHTLY BATCH.       *
+000980*----------------------------------------------------------*
+000990 5000-RUN-TEMPCONVERT.
+001000     MOVE 'TEMPCVT' TO WS-STEP-NAME.
+001010     DISPLAY 'NITEBATCH - STARTING ' WS-STEP-NAME.
+001020     CALL 'TEMPCONVERT'.
+001030     MOVE RETURN-CODE TO WS-STEP-RC.
+001040     PERFORM 8000-CHECK-STEP THRU 8000-EXIT.
+001050 5000-EXIT.
+001060     EXIT.
+001070*----------------------------------------------------------*
+001080* 8000-CHECK-STEP - COMMON COMPLETION CHECK. A NON-ZERO     *
+001090* RETURN-CODE FROM THE STEP JUST CALLED FLAGS THE WHOLE     *
+001100* BATCH AS NOT OK SO NO FURTHER STEPS ARE STARTED. ALSO     *
+001101* COUNTS THIS RUN'S COMPLETED STEPS SO 7100-LOAD-LAST5      *
+001102* KNOWS HOW MANY TRAILING AUDITLOG ENTRIES ARE ACTUALLY     *
+001103* THIS RUN'S, RATHER THAN ASSUMING THE LAST FIVE ALWAYS ARE.*
+001110*----------------------------------------------------------*
+001120 8000-CHECK-STEP.
+001121     ADD 1 TO WS-STEPS-RUN.
+001130     IF WS-STEP-RC NOT = 0
+001140         MOVE "N" TO WS-BATCH-STATUS-SW
+001150         DISPLAY 'NITEBATCH - ' WS-STEP-NAME
+001160             ' ENDED WITH RETURN CODE ' WS-STEP-RC
+001170     ELSE
+001180         DISPLAY 'NITEBATCH - ' WS-STEP-NAME ' COMPLETED OK'
+001190     END-IF.
+001200 8000-EXIT.
+001210     EXIT.
