@@ -1,31 +1,294 @@
-000001  IDENTIFICATION DIVISION.          
-000002  PROGRAM-ID. HELLOWORLD.           
-000003  ENVIRONMENT DIVISION.             
-000004  DATA DIVISION.                    
-000005  WORKING-STORAGE SECTION.          
-000006  01 WS-CURSOR PIC 9(10) VALUE 0.   
-000007  01 WS-MAXNUM PIC 9(10) VALUE 10.  
-000008  01 R1        PIC 9(5).            
-000009  01 T1        PIC 9(5).            
-000010  01 R2        PIC 9(5).            
-000011  01 T2        PIC 9(5).            
-000012  PROCEDURE DIVISION.               
-000013  MAIN.                                                
-000014     PERFORM PRIMES UNTIL WS-CURSOR > WS-MAXNUM.       
-000015     STOP RUN.                                         
-000016                                                       
-000017  PRIMES.                                              
-000018     DIVIDE WS-CURSOR BY 2 GIVING R1 REMAINDER T1.     
-000019     DIVIDE WS-CURSOR BY 3 GIVING R2 REMAINDER T2.     
-000020     IF WS-CURSOR IS EQUAL TO 0 THEN                   
-000021        DISPLAY '0 IS NOT PRIME!'                      
-000022     ELSE                                              
-000023        IF T1 IS EQUAL TO 0 AND T2 IS EQUAL TO 0 THEN  
-000024           DISPLAY WS-CURSOR ' IS PRIME!'              
-000025        ELSE                                           
-000026           IF T1 IS EQUAL TO 0 THEN                    
-000027              DISPLAY WS-CURSOR ' IS NOT PRIME.  2'    
-000028           ELSE                                     
-000029              DISPLAY WS-CURSOR ' IS NOT PRIME.  3'.
-000030      ADD 1 TO WS-CURSOR.                          
- 
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PRIMES.
+000030 AUTHOR.        A GANCSOS.
+000040 INSTALLATION.  BATCH CONTROL UNIT.
+000050 DATE-WRITTEN.  2019-03-18.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09 AG  RENAMED PROGRAM-ID FROM HELLOWORLD TO       *
+000110*                PRIMES - IT DUPLICATED MINMAX.COB'S         *
+000120*                PROGRAM-ID, WHICH WOULD HAVE BLOCKED ANY    *
+000130*                DRIVER FROM CALLING PROGRAMS BY NAME.       *
+000140* 2026-08-09 AG  WS-MAXNUM NOW READ FROM A SYSIN PARAMETER   *
+000150*                CARD (PRMPARM) INSTEAD OF BEING COMPILED    *
+000160*                IN, SO THE SCAN RANGE IS A RUN-TIME CHOICE. *
+000170* 2026-08-09 AG  PRIMALITY TEST GENERALIZED TO TRY ALL        *
+000180*                DIVISORS UP TO THE SQUARE ROOT OF WS-CURSOR *
+000190*                INSTEAD OF JUST 2 AND 3, WHICH WAS MIS-      *
+000200*                REPORTING COMPOSITES LIKE 25 AND 49 AS       *
+000210*                PRIME.                                      *
+000220* 2026-08-09 AG  ADDED A PRIME-COUNT SUMMARY AND A FORMATTED  *
+000230*                REPORT RECORD (PRMOUT) FOR EVERY NUMBER      *
+000240*                SCANNED SO RESULTS CAN FEED DOWNSTREAM       *
+000250*                REPORTING INSTEAD OF JUST SCROLLING BY.      *
+000260* 2026-08-09 AG  ADDED A MINMAX-STYLE RANGE ANALYSIS OVER THE *
+000270*                PRIMES FOUND, REPORTING THE SMALLEST AND     *
+000280*                LARGEST PRIME IN THE SCANNED RANGE.          *
+000281* 2026-08-09 AG  STOP RUN REPLACED WITH GOBACK SO THE NIGHTLY *
+000282*                BATCH DRIVER (NITEBATCH) CAN CALL THIS AS A  *
+000283*                SUBPROGRAM. BEHAVES THE SAME AS STOP RUN     *
+000284*                WHEN RUN STANDALONE.                         *
+000286* 2026-08-09 AG  WRITES ONE ENTRY TO THE SHARED AUDIT FILE     *
+000287*                (AUDITLOG) ON COMPLETION USING THE SHOP'S     *
+000288*                COMMON AUDIT-RECORD COPYBOOK (AUDITREC).      *
+000289* 2026-08-09 AG  REPORT OUTPUT NOW OPENS WITH A STANDARD        *
+000289*                HEADER/COLUMN-TITLE LINE (RUN DATE, PROGRAM    *
+000289*                NAME, PAGE NUMBER) FROM THE SHOP'S SHARED      *
+000289*                REPORT HEADER COPYBOOK (RPTHDFT), REPEATED     *
+000289*                EVERY PAGE BREAK.                              *
+000291* 2026-08-09 AG  THE WRITES TO PRMOUT AND AUDITLOG NOW CALL      *
+000292*                THE SHOP'S SHARED ERRHANDLE SUBPROGRAM ON A     *
+000293*                BAD FILE STATUS INSTEAD OF IGNORING IT. A       *
+000294*                SEVERE STATUS ON PRMOUT ABENDS THE STEP; ON     *
+000295*                AUDITLOG IT IS LOGGED AND THE RUN CONTINUES.    *
+000296* 2026-08-09 AG  AUDIT-RECORD IS NOW SPACE-FILLED BEFORE IT IS    *
+000297*                BUILT SO THE UNUSED FILLER BYTES DO NOT CARRY    *
+000298*                WHATEVER WAS LEFT IN STORAGE - AUDITLOG IS A     *
+000299*                LINE SEQUENTIAL FILE AND REJECTED THE RECORD     *
+000300*                WITH A BAD-CHARACTER STATUS WHEN THEY DID.       *
+000301* 2026-08-09 AG  THE SUMMARY/TRAILER WRITE TO PRMOUT IN            *
+000302*                2800-PRINT-SUMMARY NOW CALLS ERRHANDLE THE        *
+000303*                SAME AS THE DETAIL WRITES DO - IT HAD BEEN        *
+000304*                LEFT UNCHECKED WHEN ERRHANDLE WAS FIRST WIRED     *
+000305*                IN.                                               *
+000290*----------------------------------------------------------*
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT PARM-FILE ASSIGN TO "PRMPARM"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-PARM-STATUS.
+000360     SELECT REPORT-FILE ASSIGN TO "PRMOUT"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-REPORT-STATUS.
+000382     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000384         ORGANIZATION IS LINE SEQUENTIAL
+000386         FILE STATUS IS WS-AUDIT-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  PARM-FILE
+000420     RECORD CONTAINS 80 CHARACTERS.
+000430 01  PARM-RECORD.
+000440     05  PARM-MAXNUM            PIC 9(10).
+000450     05  FILLER                 PIC X(70).
+000460 FD  REPORT-FILE
+000470     RECORD CONTAINS 80 CHARACTERS.
+000480 01  REPORT-RECORD.
+000490     05  RPT-NUMBER             PIC 9(10).
+000500     05  FILLER                 PIC X(03) VALUE SPACES.
+000510     05  RPT-LABEL              PIC X(09).
+000520     05  FILLER                 PIC X(58) VALUE SPACES.
+000522 FD  AUDIT-FILE
+000524     RECORD CONTAINS 80 CHARACTERS.
+000526     COPY AUDITREC.
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-PARM-STATUS             PIC X(02) VALUE "00".
+000550     88  WS-PARM-OK                       VALUE "00".
+000560     88  WS-PARM-EOF                      VALUE "10".
+000570 01  WS-REPORT-STATUS           PIC X(02) VALUE "00".
+000580     88  WS-REPORT-OK                     VALUE "00".
+000582 01  WS-AUDIT-STATUS            PIC X(02) VALUE "00".
+000584     88  WS-AUDIT-OK                      VALUE "00".
+000590 01  WS-CURSOR  PIC 9(10) VALUE 0.
+000600 01  WS-MAXNUM  PIC 9(10) VALUE 10.
+000610 01  WS-DIVISOR PIC 9(10).
+000620 01  WS-QUOT    PIC 9(10).
+000630 01  WS-REM     PIC 9(10).
+000640 01  WS-PRIME-SW            PIC X(01) VALUE "Y".
+000650     88  WS-IS-PRIME                  VALUE "Y".
+000660 01  WS-PRIME-COUNT         PIC 9(10) COMP VALUE 0.
+000670 01  WS-PRIME-MINV          PIC 9(10) VALUE 0.
+000680 01  WS-PRIME-MAXV          PIC 9(10) VALUE 0.
+000690 01  WS-PRIME-FIRST-SW      PIC X(01) VALUE "Y".
+000700     88  WS-IS-PRIME-FIRST            VALUE "Y".
+000701 01  WS-ERRH-PROGRAM-ID     PIC X(10) VALUE 'PRIMES'.
+000702 01  WS-ERRH-FILE-NAME      PIC X(08).
+000703 01  WS-ERRH-OPERATION      PIC X(06).
+000704 01  WS-ERRH-SEVERITY       PIC X(02).
+000706     88  WS-ERRH-SEVERE               VALUE "08".
+000705     COPY RPTHDFT.
+000710 PROCEDURE DIVISION.
+000720 MAIN.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM PRIMES UNTIL WS-CURSOR > WS-MAXNUM.
+000750     PERFORM 2800-PRINT-SUMMARY THRU 2800-EXIT.
+000760     CLOSE REPORT-FILE.
+000762     PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT.
+000765     MOVE 0 TO RETURN-CODE.
+000770     GOBACK.
+000780*----------------------------------------------------------*
+000790* 1000-INITIALIZE - READ THE SCAN-RANGE PARAMETER CARD AND  *
+000800* OPEN THE REPORT FILE. IF THE PARAMETER CARD IS MISSING OR *
+000810* BLANK THE PRIOR HARDCODED DEFAULT OF 10 IS KEPT.          *
+000820*----------------------------------------------------------*
+000830 1000-INITIALIZE.
+000840     OPEN INPUT PARM-FILE.
+000850     IF NOT WS-PARM-OK
+000860         GO TO 1090-OPEN-REPORT.
+000870     READ PARM-FILE.
+000880     IF WS-PARM-OK AND PARM-MAXNUM > 0
+000890         MOVE PARM-MAXNUM TO WS-MAXNUM.
+000900     CLOSE PARM-FILE.
+000910 1090-OPEN-REPORT.
+000920     OPEN OUTPUT REPORT-FILE.
+000922     PERFORM 0500-PRINT-HEADER THRU 0500-EXIT.
+000930 1000-EXIT.
+000940     EXIT.
+000942*----------------------------------------------------------*
+000944* 0500-PRINT-HEADER - WRITE THE SHOP-STANDARD HEADER AND     *
+000946* COLUMN-TITLE LINES AND RESET THE PAGE LINE COUNT. CALLED   *
+000948* ONCE AT OPEN AND AGAIN EVERY TIME THE PAGE FILLS.          *
+000949*----------------------------------------------------------*
+000950 0500-PRINT-HEADER.
+000952     MOVE 'PRIMES' TO RPTHD-PROGRAM-NAME.
+000954     ACCEPT RPTHD-RUN-DATE FROM DATE YYYYMMDD.
+000956     MOVE RPT-PAGE-NUMBER TO RPTHD-PAGE-NUMBER.
+000958     MOVE RPT-HEADER-RECORD TO REPORT-RECORD.
+000960     WRITE REPORT-RECORD.
+000962     MOVE 'NUMBER     LABEL' TO RPTTL-COLUMN-TITLES.
+000964     MOVE RPT-TITLE-RECORD TO REPORT-RECORD.
+000966     WRITE REPORT-RECORD.
+000968     ADD 1 TO RPT-PAGE-NUMBER.
+000970     MOVE 0 TO RPT-LINES-ON-PAGE.
+000972 0500-EXIT.
+000974     EXIT.
+000950*----------------------------------------------------------*
+000960* PRIMES - TEST THE CURRENT WS-CURSOR FOR PRIMALITY, WRITE  *
+000970* THE RESULT TO SYSOUT AND TO THE REPORT FILE, AND TRACK    *
+000980* THE SMALLEST/LARGEST PRIME SEEN SO FAR.                   *
+000990*----------------------------------------------------------*
+001000 PRIMES.
+001010     IF WS-CURSOR < 2
+001020         DISPLAY WS-CURSOR ' IS NOT PRIME.'
+001030         MOVE WS-CURSOR TO RPT-NUMBER
+001040         MOVE 'NOT PRIME' TO RPT-LABEL
+001050     ELSE
+001060         PERFORM 1500-TEST-PRIME THRU 1500-EXIT
+001070         MOVE WS-CURSOR TO RPT-NUMBER
+001080         IF WS-IS-PRIME
+001090             ADD 1 TO WS-PRIME-COUNT
+001100             PERFORM 1800-TRACK-PRIME-RANGE THRU 1800-EXIT
+001110             DISPLAY WS-CURSOR ' IS PRIME!'
+001120             MOVE 'PRIME' TO RPT-LABEL
+001130         ELSE
+001140             DISPLAY WS-CURSOR ' IS NOT PRIME.'
+001150             MOVE 'NOT PRIME' TO RPT-LABEL
+001160         END-IF
+001170     END-IF.
+001180     WRITE REPORT-RECORD.
+001181     IF NOT WS-REPORT-OK
+001183         MOVE 'PRMOUT' TO WS-ERRH-FILE-NAME
+001184         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001185         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001186             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001187             WS-REPORT-STATUS WS-ERRH-SEVERITY
+001188         IF WS-ERRH-SEVERE
+001189             GO TO 9999-ABEND.
+001182     ADD 1 TO RPT-LINES-ON-PAGE.
+001184     IF RPT-LINES-ON-PAGE >= RPT-LINES-PER-PAGE
+001186         PERFORM 0500-PRINT-HEADER THRU 0500-EXIT.
+001190     ADD 1 TO WS-CURSOR.
+001200*----------------------------------------------------------*
+001210* 1500-TEST-PRIME - TRY EVERY DIVISOR FROM 2 UP TO THE       *
+001220* SQUARE ROOT OF WS-CURSOR. STOPPING ONCE THE DIVISOR        *
+001230* SQUARED EXCEEDS WS-CURSOR AVOIDS NEEDING AN INTRINSIC       *
+001240* SQUARE ROOT FUNCTION AND CATCHES EVERY COMPOSITE.           *
+001250*----------------------------------------------------------*
+001260 1500-TEST-PRIME.
+001270     MOVE "Y" TO WS-PRIME-SW.
+001280     MOVE 2 TO WS-DIVISOR.
+001290 1510-TEST-NEXT-DIVISOR.
+001300     IF WS-DIVISOR * WS-DIVISOR > WS-CURSOR
+001310         GO TO 1500-EXIT.
+001320     DIVIDE WS-CURSOR BY WS-DIVISOR
+001330         GIVING WS-QUOT REMAINDER WS-REM.
+001340     IF WS-REM = 0
+001350         MOVE "N" TO WS-PRIME-SW
+001360         GO TO 1500-EXIT.
+001370     ADD 1 TO WS-DIVISOR.
+001380     GO TO 1510-TEST-NEXT-DIVISOR.
+001390 1500-EXIT.
+001400     EXIT.
+001410*----------------------------------------------------------*
+001420* 1800-TRACK-PRIME-RANGE - SEED OR COMPARE THE SMALLEST AND *
+001430* LARGEST PRIME SEEN, USING A FIRST-RECORD SWITCH RATHER     *
+001440* THAN A ZERO SENTINEL SINCE 0 IS NOT A VALID PRIME ANYWAY   *
+001450* BUT THE SAME SENTINEL BUG BIT MINMAX.COB.                  *
+001460*----------------------------------------------------------*
+001470 1800-TRACK-PRIME-RANGE.
+001480     IF WS-IS-PRIME-FIRST
+001490         MOVE WS-CURSOR TO WS-PRIME-MINV
+001500         MOVE WS-CURSOR TO WS-PRIME-MAXV
+001510         MOVE "N" TO WS-PRIME-FIRST-SW
+001520     ELSE
+001530         IF WS-CURSOR > WS-PRIME-MAXV
+001540             MOVE WS-CURSOR TO WS-PRIME-MAXV
+001550         END-IF
+001560         IF WS-CURSOR < WS-PRIME-MINV
+001570             MOVE WS-CURSOR TO WS-PRIME-MINV
+001580         END-IF
+001590     END-IF.
+001600 1800-EXIT.
+001610     EXIT.
+001620*----------------------------------------------------------*
+001630* 2800-PRINT-SUMMARY - PRIME COUNT AND RANGE FOR THE WHOLE   *
+001640* SCAN, ALSO WRITTEN TO THE REPORT FILE AS A TRAILER RECORD. *
+001650*----------------------------------------------------------*
+001660 2800-PRINT-SUMMARY.
+001670     DISPLAY 'PRIMES FOUND:   ' WS-PRIME-COUNT.
+001680     MOVE WS-PRIME-COUNT TO RPT-NUMBER.
+001690     MOVE 'SUMMARY' TO RPT-LABEL.
+001700     WRITE REPORT-RECORD.
+001701     IF NOT WS-REPORT-OK
+001702         MOVE 'PRMOUT' TO WS-ERRH-FILE-NAME
+001703         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001704         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001705             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001706             WS-REPORT-STATUS WS-ERRH-SEVERITY
+001707         IF WS-ERRH-SEVERE
+001708             GO TO 9999-ABEND.
+001710     IF WS-PRIME-COUNT > 0
+001720         DISPLAY 'SMALLEST PRIME: ' WS-PRIME-MINV
+001730         DISPLAY 'LARGEST PRIME:  ' WS-PRIME-MAXV
+001740     END-IF.
+001750 2800-EXIT.
+001760     EXIT.
+001770*----------------------------------------------------------*
+001780* 9000-WRITE-AUDIT - APPEND ONE COMPLETION ENTRY TO THE      *
+001790* SHOP-WIDE AUDIT FILE SO THE NIGHTLY RUN CAN BE CONFIRMED    *
+001800* FROM ONE PLACE INSTEAD OF FIVE SETS OF SYSOUT.              *
+001810*----------------------------------------------------------*
+001820 9000-WRITE-AUDIT.
+001821     MOVE SPACES TO AUDIT-RECORD.
+001830     MOVE 'PRIMES' TO AUD-PROGRAM-ID.
+001840     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+001850     ACCEPT AUD-RUN-TIME FROM TIME.
+001860     MOVE WS-PRIME-COUNT TO AUD-RECORD-COUNT.
+001870     SET AUD-STATUS-OK TO TRUE.
+001880     OPEN EXTEND AUDIT-FILE.
+001890     IF NOT WS-AUDIT-OK
+001900         CLOSE AUDIT-FILE
+001910         OPEN OUTPUT AUDIT-FILE.
+001920     WRITE AUDIT-RECORD.
+001922     IF NOT WS-AUDIT-OK
+001924         MOVE 'AUDITLOG' TO WS-ERRH-FILE-NAME
+001926         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001928         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001930             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001932             WS-AUDIT-STATUS WS-ERRH-SEVERITY.
+001930     CLOSE AUDIT-FILE.
+001940 9000-EXIT.
+001950     EXIT.
+001952*----------------------------------------------------------*
+001954* 9999-ABEND - A FILE ERROR ERRHANDLE CLASSIFIED AS SEVERE   *
+001956* WAS HIT ON THE REPORT FILE. CLOSE WHAT CAN STILL BE        *
+001958* CLOSED AND END THE RUN WITH A NONZERO RETURN-CODE SO THE   *
+001960* NIGHTLY BATCH DRIVER SEES THE STEP AS FAILED.               *
+001962*----------------------------------------------------------*
+001964 9999-ABEND.
+001966     DISPLAY 'PRIMES: ABENDING - UNRECOVERABLE FILE ERROR.'.
+001968     CLOSE REPORT-FILE.
+001970     MOVE 16 TO RETURN-CODE.
+001972     GOBACK.
