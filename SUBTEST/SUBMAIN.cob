@@ -1,9 +1,126 @@
-000001  IDENTIFICATION DIVISION.                     
-000002  PROGRAM-ID. SUBMAIN.                         
-000003  ENVIRONMENT DIVISION.                        
-000004  DATA DIVISION.                               
-000005  WORKING-STORAGE SECTION.                     
-000006  01 WS-INPUT1 PIC A(30) VALUE 'ABEL GANCSOS'. 
-000007  PROCEDURE DIVISION.                          
-000008     CALL 'SUBSUB' USING WS-INPUT1.           
-000009     STOP RUN.                                
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SUBMAIN.
+000030 AUTHOR.        A GANCSOS.
+000040 INSTALLATION.  BATCH CONTROL UNIT.
+000050 DATE-WRITTEN.  2019-05-06.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09 AG  CHECKS PARM-STATUS AFTER THE CALL TO SUBSUB *
+000110*                AND FLAGS IT IF THE SUBROUTINE REPORTED A   *
+000120*                PROBLEM INSTEAD OF ASSUMING IT ALWAYS WORKS.*
+000130* 2026-08-09 AG  NOW READS A FILE OF NAMES (SUBNAMES) AND     *
+000140*                LOOPS THE CALL TO SUBSUB ONCE PER RECORD     *
+000150*                INSTEAD OF CALLING IT ONCE WITH ONE LITERAL. *
+000160*                A MISSING NAMES FILE FALLS BACK TO THE PRIOR *
+000170*                SINGLE HARDCODED NAME.                       *
+000172* 2026-08-09 AG  WRITES ONE ENTRY TO THE SHARED AUDIT FILE      *
+000172*                (AUDITLOG) ON COMPLETION USING THE SHOP'S      *
+000172*                COMMON AUDIT-RECORD COPYBOOK (AUDITREC).       *
+000174* 2026-08-09 AG  THE WRITE TO AUDITLOG NOW CALLS THE SHOP'S      *
+000176*                SHARED ERRHANDLE SUBPROGRAM ON A BAD FILE       *
+000178*                STATUS INSTEAD OF IGNORING IT.                 *
+000179* 2026-08-09 AG  AUDIT-RECORD IS NOW SPACE-FILLED BEFORE IT IS    *
+000181*                BUILT SO THE UNUSED FILLER BYTES DO NOT CARRY    *
+000182*                WHATEVER WAS LEFT IN STORAGE - AUDITLOG IS A     *
+000183*                LINE SEQUENTIAL FILE AND REJECTED THE RECORD     *
+000184*                WITH A BAD-CHARACTER STATUS WHEN THEY DID.       *
+000180*----------------------------------------------------------*
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT NAMES-FILE ASSIGN TO "SUBNAMES"
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS WS-NAMES-STATUS.
+000242     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000244         ORGANIZATION IS LINE SEQUENTIAL
+000246         FILE STATUS IS WS-AUDIT-STATUS.
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  NAMES-FILE
+000280     RECORD CONTAINS 80 CHARACTERS.
+000290 01  NAMES-RECORD.
+000300     05  NAM-IN-NAME            PIC A(30).
+000310     05  FILLER                 PIC X(50).
+000312 FD  AUDIT-FILE
+000314     RECORD CONTAINS 80 CHARACTERS.
+000316     COPY AUDITREC.
+000320 WORKING-STORAGE SECTION.
+000330 01  WS-NAMES-STATUS            PIC X(02) VALUE "00".
+000340     88  WS-NAMES-OK                      VALUE "00".
+000350     88  WS-NAMES-EOF                     VALUE "10".
+000352 01  WS-AUDIT-STATUS            PIC X(02) VALUE "00".
+000354     88  WS-AUDIT-OK                      VALUE "00".
+000356 01  WS-ERRH-PROGRAM-ID         PIC X(10) VALUE 'SUBMAIN'.
+000357 01  WS-ERRH-FILE-NAME          PIC X(08).
+000358 01  WS-ERRH-OPERATION          PIC X(06).
+000359 01  WS-ERRH-SEVERITY           PIC X(02).
+000356 01  WS-NAMES-PROCESSED        PIC 9(09) VALUE 0.
+000360 01  WS-INPUT1 PIC A(30) VALUE 'ABEL GANCSOS'.
+000362 01  WS-MSG-TYPE                PIC X(02) VALUE "GR".
+000364 01  WS-CALL-STATUS             PIC X(02).
+000366     88  WS-CALL-STATUS-OK                VALUE "00".
+000370 PROCEDURE DIVISION.
+000380 MAIN.
+000390     OPEN INPUT NAMES-FILE.
+000400     IF NOT WS-NAMES-OK
+000410         PERFORM 1900-CALL-SUBSUB THRU 1900-EXIT
+000420         GO TO MAIN-EXIT.
+000430     PERFORM 1000-PROCESS-NAME THRU 1000-EXIT
+000440         UNTIL WS-NAMES-EOF.
+000450     CLOSE NAMES-FILE.
+000460 MAIN-EXIT.
+000465     PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT.
+000470     STOP RUN.
+000480*----------------------------------------------------------*
+000490* 1000-PROCESS-NAME - READ ONE NAME AND CALL SUBSUB WITH IT. *
+000500*----------------------------------------------------------*
+000510 1000-PROCESS-NAME.
+000520     READ NAMES-FILE
+000530         AT END
+000540             GO TO 1000-EXIT.
+000550     MOVE NAM-IN-NAME TO WS-INPUT1.
+000560     PERFORM 1900-CALL-SUBSUB THRU 1900-EXIT.
+000570 1000-EXIT.
+000580     EXIT.
+000590*----------------------------------------------------------*
+000600* 1900-CALL-SUBSUB - CALL SUBSUB WITH A GREETING MESSAGE AND *
+000610* CHECK ITS RETURN STATUS, SINCE THE CALLER HAS NO OTHER WAY *
+000620* TO KNOW WHETHER SUBSUB HIT A PROBLEM.                      *
+000630*----------------------------------------------------------*
+000640 1900-CALL-SUBSUB.
+000650     MOVE "GR" TO WS-MSG-TYPE.
+000660     CALL 'SUBSUB' USING WS-INPUT1 WS-MSG-TYPE WS-CALL-STATUS.
+000670     IF NOT WS-CALL-STATUS-OK
+000680         DISPLAY '** SUBMAIN ERROR - SUBSUB FAILED FOR '
+000690             WS-INPUT1 ' STATUS ' WS-CALL-STATUS.
+000695     ADD 1 TO WS-NAMES-PROCESSED.
+000700 1900-EXIT.
+000710     EXIT.
+000720*----------------------------------------------------------*
+000730* 9000-WRITE-AUDIT - APPEND ONE COMPLETION ENTRY TO THE      *
+000740* SHOP-WIDE AUDIT FILE SO THE NIGHTLY RUN CAN BE CONFIRMED    *
+000750* FROM ONE PLACE INSTEAD OF FIVE SETS OF SYSOUT.              *
+000760*----------------------------------------------------------*
+000770 9000-WRITE-AUDIT.
+000771     MOVE SPACES TO AUDIT-RECORD.
+000780     MOVE 'SUBMAIN' TO AUD-PROGRAM-ID.
+000790     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+000800     ACCEPT AUD-RUN-TIME FROM TIME.
+000810     MOVE WS-NAMES-PROCESSED TO AUD-RECORD-COUNT.
+000820     SET AUD-STATUS-OK TO TRUE.
+000830     OPEN EXTEND AUDIT-FILE.
+000840     IF NOT WS-AUDIT-OK
+000850         CLOSE AUDIT-FILE
+000860         OPEN OUTPUT AUDIT-FILE.
+000870     WRITE AUDIT-RECORD.
+000872     IF NOT WS-AUDIT-OK
+000874         MOVE 'AUDITLOG' TO WS-ERRH-FILE-NAME
+000876         MOVE 'WRITE' TO WS-ERRH-OPERATION
+000878         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+000880             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+000882             WS-AUDIT-STATUS WS-ERRH-SEVERITY.
+000880     CLOSE AUDIT-FILE.
+000890 9000-EXIT.
+000900     EXIT.
