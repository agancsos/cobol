@@ -1,11 +1,49 @@
-000001  IDENTIFICATION DIVISION.                 
-000002  PROGRAM-ID. SUBSUB.                      
-000003  ENVIRONMENT DIVISION.                    
-000004  DATA DIVISION.                           
-000005     LINKAGE SECTION.                      
-000006     01 PARM-BUFFER.                       
-000007        05 PARM-INPUT1 PIC A(30).          
-000008  PROCEDURE DIVISION USING PARM-BUFFER.    
-000009  SUB-SUB.                                 
-000010     DISPLAY 'HELLO WORLD ' PARM-INPUT1.  
-000011  EXIT PROGRAM.                        
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SUBSUB.
+000030 AUTHOR.        A GANCSOS.
+000040 INSTALLATION.  BATCH CONTROL UNIT.
+000050 DATE-WRITTEN.  2019-05-06.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09 AG  ADDED PARM-STATUS TO THE LINKAGE RECORD,    *
+000110*                SET BEFORE EXIT PROGRAM, SO CALLERS CAN     *
+000120*                TELL SUCCESS FROM FAILURE INSTEAD OF        *
+000130*                ASSUMING THE CALL ALWAYS WORKS.             *
+000140* 2026-08-09 AG  ADDED PARM-MSG-TYPE SO THIS IS A GENERAL-    *
+000150*                PURPOSE MESSAGE SUBROUTINE WITH SEVERAL      *
+000160*                CANNED OUTPUT LINES INSTEAD OF ALWAYS        *
+000170*                DISPLAYING "HELLO WORLD".                    *
+000175* 2026-08-09 AG  SPLIT PARM-BUFFER INTO THREE SEPARATE LINKAGE *
+000176*                ITEMS TO MATCH SUBMAIN'S THREE-ARGUMENT CALL. *
+000180*----------------------------------------------------------*
+000190 ENVIRONMENT DIVISION.
+000200 DATA DIVISION.
+000220 LINKAGE SECTION.
+000230 01  PARM-INPUT1            PIC A(30).
+000250 01  PARM-MSG-TYPE          PIC X(02).
+000260     88  PARM-MSG-IS-GREETING       VALUE "GR".
+000270     88  PARM-MSG-IS-FAREWELL       VALUE "FW".
+000280     88  PARM-MSG-IS-ALERT          VALUE "AL".
+000290 01  PARM-STATUS            PIC X(02).
+000300     88  PARM-STATUS-OK             VALUE "00".
+000310     88  PARM-STATUS-BAD-MSG-TYPE   VALUE "90".
+000320 PROCEDURE DIVISION USING PARM-INPUT1 PARM-MSG-TYPE PARM-STATUS.
+000330 SUB-SUB.
+000340     EVALUATE TRUE
+000350         WHEN PARM-MSG-IS-GREETING
+000360             DISPLAY 'HELLO WORLD ' PARM-INPUT1
+000370             MOVE "00" TO PARM-STATUS
+000380         WHEN PARM-MSG-IS-FAREWELL
+000390             DISPLAY 'GOODBYE ' PARM-INPUT1
+000400             MOVE "00" TO PARM-STATUS
+000410         WHEN PARM-MSG-IS-ALERT
+000420             DISPLAY '** ALERT ** ' PARM-INPUT1
+000430             MOVE "00" TO PARM-STATUS
+000440         WHEN OTHER
+000450             DISPLAY '** SUBSUB ERROR - UNKNOWN MESSAGE TYPE FOR '
+000460                 PARM-INPUT1
+000470             MOVE "90" TO PARM-STATUS
+000480     END-EVALUATE.
+000490     EXIT PROGRAM.
