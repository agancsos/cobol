@@ -1,18 +1,354 @@
-000001  IDENTIFICATION DIVISION.                                        
-000002  PROGRAM-ID. TEMPCONVERT.                                        
-000003  ENVIRONMENT DIVISION.                                           
-000004  DATA DIVISION.                                                  
-000005  WORKING-STORAGE SECTION.                                        
-000006  01 TEMP-IN PIC 9(4)9(3) VALUE 182.000.                          
-000007  01 CF-IN   PIC A(1) VALUE 'C'.                                  
-000008  01 CF-OUT  PIC A(1) VALUE 'F'.                                  
-000009  01 TEMP-OUT PIC  9(4).9(3).                                     
-000010  PROCEDURE DIVISION.                                             
-000011      IF (CF-IN EQUAL TO 'C') THEN                                
-000012         MOVE 'F' TO CF-OUT                                       
-000013         COMPUTE TEMP-OUT = (TEMP-IN * (9 / 5)) + 32              
-000014      ELSE                                                        
-000015         MOVE 'C' TO CF-OUT                                       
-000016         COMPUTE TEMP-OUT = (TEMP-IN - 32) * (5 / 9).             
-000017      DISPLAY 'CONVERTED TEMP: ' TEMP-OUT ' ' CF-OUT.             
-000018      STOP RUN.       
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    TEMPCONVERT.
+000030 AUTHOR.        A GANCSOS.
+000040 INSTALLATION.  BATCH CONTROL UNIT.
+000050 DATE-WRITTEN.  2019-06-02.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY                                     *
+000090*----------------------------------------------------------*
+000100* 2026-08-09 AG  NOW READS A FILE OF TEMP-IN/CF-IN READINGS  *
+000110*                (TMPREAD) AND LOOPS THE CONVERSION FOR EACH *
+000120*                RECORD INSTEAD OF CONVERTING ONE HARDCODED  *
+000130*                VALUE PER RUN. A MISSING READINGS FILE      *
+000140*                FALLS BACK TO THE PRIOR SINGLE DEFAULT.     *
+000150* 2026-08-09 AG  ADDED KELVIN ('K') SUPPORT ALONGSIDE         *
+000160*                CELSIUS/FAHRENHEIT - A KELVIN READING IS     *
+000170*                CONVERTED TO CELSIUS.                        *
+000180* 2026-08-09 AG  CF-IN IS NOW VALIDATED AGAINST C/F/K BEFORE   *
+000190*                THE CONVERSION RUNS. ANYTHING ELSE IS        *
+000200*                WRITTEN TO A REJECT FILE (TMPREJ) INSTEAD OF  *
+000210*                SILENTLY BEING TREATED AS FAHRENHEIT.         *
+000220* 2026-08-09 AG  EVERY SUCCESSFUL CONVERSION IS NOW APPENDED   *
+000230*                TO A HISTORY FILE (TMPHIST) WITH A RUN DATE   *
+000240*                FOR AUDIT, SINCE THESE CONVERSIONS FEED       *
+000250*                RECORDS WE MAY NEED TO JUSTIFY LATER.         *
+000255* 2026-08-09 AG  STOP RUN REPLACED WITH GOBACK SO THE NIGHTLY  *
+000256*                BATCH DRIVER (NITEBATCH) CAN CALL THIS AS A   *
+000257*                SUBPROGRAM. BEHAVES THE SAME AS STOP RUN      *
+000258*                WHEN RUN STANDALONE.                          *
+000259* 2026-08-09 AG  WRITES ONE ENTRY TO THE SHARED AUDIT FILE      *
+000259*                (AUDITLOG) ON COMPLETION USING THE SHOP'S      *
+000259*                COMMON AUDIT-RECORD COPYBOOK (AUDITREC).       *
+000261* 2026-08-09 AG  THE WRITE TO AUDITLOG NOW CALLS THE SHOP'S      *
+000262*                SHARED ERRHANDLE SUBPROGRAM ON A BAD FILE       *
+000263*                STATUS INSTEAD OF IGNORING IT.                 *
+000264* 2026-08-09 AG  AUDIT-RECORD IS NOW SPACE-FILLED BEFORE IT IS    *
+000265*                BUILT SO THE UNUSED FILLER BYTES DO NOT CARRY    *
+000266*                WHATEVER WAS LEFT IN STORAGE - AUDITLOG IS A     *
+000267*                LINE SEQUENTIAL FILE AND REJECTED THE RECORD     *
+000268*                WITH A BAD-CHARACTER STATUS WHEN THEY DID.       *
+000269* 2026-08-09 AG  WS-RUN-DATE AND HIST-RUN-DATE NOW PICK UP THEIR   *
+000271*                CCYY/MM/DD LAYOUT FROM THE SHOP'S SHARED          *
+000273*                DATEFLD COPYBOOK INSTEAD OF A BARE PIC 9(8),      *
+000275*                SO EVERY DATE FIELD IN THE SHOP AGREES ON THE     *
+000277*                SAME SHAPE.                                       *
+000278* 2026-08-09 AG  HISTORY-RECORD IS NOW SPACE-FILLED BEFORE IT IS    *
+000279*                BUILT, SAME AS AUDIT-RECORD ALREADY WAS FIXED TO  *
+000280*                DO - ITS FILLER WAS CARRYING UNINITIALIZED         *
+000281*                STORAGE AND TMPHIST IS A LINE SEQUENTIAL FILE      *
+000282*                THAT REJECTS A RECORD WITH NON-PRINTABLE BYTES     *
+000283*                IN IT.                                             *
+000285* 2026-08-09 AG  ADDED A CONFIGURABLE LOW/HIGH RANGE (TMPPARM) AND   *
+000286*                A NEW EXCEPTION REPORT (TMPEXCP) - ANY READING       *
+000287*                WHOSE TEMP-IN OR CONVERTED TEMP-OUT FALLS OUTSIDE    *
+000288*                THE SANE RANGE IS FLAGGED THERE. THE READING STILL  *
+000289*                CONVERTS NORMALLY AND GOES TO HISTORY AS BEFORE -   *
+000290*                THE EXCEPTION REPORT ONLY FLAGS IT FOR REVIEW, IT   *
+000291*                DOES NOT REPLACE THE BAD-SCALE-CODE REJECT FILE.    *
+000292* 2026-08-09 AG  1600-WRITE-REJECT NOW SPACE-FILLS REJECT-RECORD     *
+000293*                BEFORE WRITING AND CHECKS THE WRITE'S FILE STATUS,  *
+000294*                SAME AS HISTORY-RECORD AND AUDIT-RECORD ALREADY     *
+000295*                WERE - REJECT-RECORD'S FILLER WAS CARRYING           *
+000296*                UNINITIALIZED STORAGE AND TMPREJ NEVER ACTUALLY      *
+000297*                RECEIVED A RECORD BECAUSE OF IT.                     *
+000298* 2026-08-09 AG  SHORTENED THE TEMP-OUT EXCEPTION REASON LITERAL -    *
+000299*                AT 21 CHARACTERS IT OVERRAN WS-EXCEPTION-REASON'S    *
+000300*                PIC X(20) AND WAS BEING SILENTLY TRUNCATED.          *
+000301* 2026-08-09 AG  HISTORY-FILE NOW OPENS EXTEND, WITH THE SAME         *
+000302*                OUTPUT FALLBACK AUDIT-FILE USES, INSTEAD OF          *
+000303*                OPEN OUTPUT - IT WAS TRUNCATING A DAY'S WORTH OF     *
+000304*                CONVERSION HISTORY EVERY TIME TEMPCVT RAN.          *
+000260*----------------------------------------------------------*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT READINGS-FILE ASSIGN TO "TMPREAD"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-READINGS-STATUS.
+000330     SELECT REJECT-FILE ASSIGN TO "TMPREJ"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-REJECT-STATUS.
+000360     SELECT HISTORY-FILE ASSIGN TO "TMPHIST"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-HISTORY-STATUS.
+000382     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000384         ORGANIZATION IS LINE SEQUENTIAL
+000386         FILE STATUS IS WS-AUDIT-STATUS.
+000387     SELECT EXCEPTION-FILE ASSIGN TO "TMPEXCP"
+000388         ORGANIZATION IS LINE SEQUENTIAL
+000389         FILE STATUS IS WS-EXCEPTION-STATUS.
+000391     SELECT PARM-FILE ASSIGN TO "TMPPARM"
+000392         ORGANIZATION IS LINE SEQUENTIAL
+000393         FILE STATUS IS WS-PARM-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  READINGS-FILE
+000420     RECORD CONTAINS 80 CHARACTERS.
+000430 01  READING-RECORD.
+000440     05  RDG-IN-TEMP            PIC 9(4)V9(3).
+000450     05  RDG-IN-CF-IN           PIC X(01).
+000460     05  FILLER                 PIC X(72).
+000470 FD  REJECT-FILE
+000480     RECORD CONTAINS 80 CHARACTERS.
+000490 01  REJECT-RECORD.
+000500     05  REJ-TEMP               PIC 9(4)V9(3).
+000510     05  REJ-CF-IN              PIC X(01).
+000520     05  REJ-REASON             PIC X(20).
+000530     05  FILLER                 PIC X(52).
+000540 FD  HISTORY-FILE
+000550     RECORD CONTAINS 80 CHARACTERS.
+000560 01  HISTORY-RECORD.
+000570     05  HIST-TEMP-IN           PIC 9(4)V9(3).
+000580     05  HIST-CF-IN             PIC X(01).
+000590     05  HIST-TEMP-OUT          PIC 9(4)V9(3).
+000600     05  HIST-CF-OUT            PIC X(01).
+000605     COPY DATEFLD REPLACING ==:LVL:== BY ==05==
+000607         ==:PREFIX:== BY ==HIST-RUN-DATE==.
+000620     05  FILLER                 PIC X(56).
+000622 FD  AUDIT-FILE
+000624     RECORD CONTAINS 80 CHARACTERS.
+000626     COPY AUDITREC.
+000627 FD  EXCEPTION-FILE
+000628     RECORD CONTAINS 80 CHARACTERS.
+000629 01  EXCEPTION-RECORD.
+000630     05  EXC-TEMP-IN            PIC 9(4)V9(3).
+000631     05  EXC-CF-IN              PIC X(01).
+000632     05  EXC-TEMP-OUT           PIC 9(4)V9(3).
+000633     05  EXC-CF-OUT             PIC X(01).
+000634     05  EXC-REASON             PIC X(20).
+000635     05  FILLER                 PIC X(44).
+000636 FD  PARM-FILE
+000637     RECORD CONTAINS 80 CHARACTERS.
+000638 01  PARM-RECORD.
+000639     05  PARM-LOW-RANGE         PIC 9(4)V9(3).
+000640     05  PARM-HIGH-RANGE        PIC 9(4)V9(3).
+000641     05  FILLER                 PIC X(66).
+000642 WORKING-STORAGE SECTION.
+000640 01  WS-READINGS-STATUS         PIC X(02) VALUE "00".
+000650     88  WS-READINGS-OK                   VALUE "00".
+000660     88  WS-READINGS-EOF                  VALUE "10".
+000670 01  WS-REJECT-STATUS           PIC X(02) VALUE "00".
+000680     88  WS-REJECT-OK                     VALUE "00".
+000690 01  WS-HISTORY-STATUS          PIC X(02) VALUE "00".
+000700     88  WS-HISTORY-OK                    VALUE "00".
+000702 01  WS-AUDIT-STATUS            PIC X(02) VALUE "00".
+000704     88  WS-AUDIT-OK                      VALUE "00".
+000703 01  WS-EXCEPTION-STATUS        PIC X(02) VALUE "00".
+000703     88  WS-EXCEPTION-OK                  VALUE "00".
+000705 01  WS-PARM-STATUS             PIC X(02) VALUE "00".
+000705     88  WS-PARM-OK                       VALUE "00".
+000705 01  WS-LOW-RANGE               PIC 9(4)V9(3) VALUE 0.
+000705 01  WS-HIGH-RANGE              PIC 9(4)V9(3) VALUE 999.999.
+000705 01  WS-EXCEPTION-REASON        PIC X(20).
+000706 01  WS-ERRH-PROGRAM-ID         PIC X(10) VALUE 'TEMPCVT'.
+000707 01  WS-ERRH-FILE-NAME          PIC X(08).
+000708 01  WS-ERRH-OPERATION          PIC X(06).
+000709 01  WS-ERRH-SEVERITY          PIC X(02).
+000710 01  WS-RUN-DATE-GROUP.
+000711     COPY DATEFLD REPLACING ==:LVL:== BY ==05==
+000713         ==:PREFIX:== BY ==WS-RUN-DATE==.
+000712 01  WS-CONVERT-COUNT           PIC 9(09) VALUE 0.
+000720 01  WS-CF-IN-VALID-SW          PIC X(01) VALUE "Y".
+000730     88  WS-CF-IN-IS-VALID                VALUE "Y".
+000740 01  TEMP-IN    PIC 9(4)V9(3) VALUE 182.000.
+000750 01  CF-IN      PIC A(1) VALUE 'C'.
+000760 01  CF-OUT     PIC A(1) VALUE 'F'.
+000770 01  TEMP-OUT   PIC  9(4).9(3).
+000780 PROCEDURE DIVISION.
+000790 MAIN.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     OPEN INPUT READINGS-FILE.
+000820     IF NOT WS-READINGS-OK
+000830         PERFORM TEMPCONVERT THRU TEMPCONVERT-EXIT
+000840         GO TO MAIN-CLOSE.
+000850     PERFORM 1100-PROCESS-READING THRU 1100-EXIT
+000860         UNTIL WS-READINGS-EOF.
+000870     CLOSE READINGS-FILE.
+000880 MAIN-CLOSE.
+000890     CLOSE REJECT-FILE.
+000900     CLOSE HISTORY-FILE.
+000901     CLOSE EXCEPTION-FILE.
+000903     PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT.
+000905     MOVE 0 TO RETURN-CODE.
+000910     GOBACK.
+000920*----------------------------------------------------------*
+000930* 1000-INITIALIZE - CAPTURE THE RUN DATE FOR THE HISTORY LOG *
+000940* AND OPEN THE REJECT/HISTORY FILES FOR THE WHOLE RUN. PICK  *
+000941* UP A CONFIGURABLE OUT-OF-RANGE TEST FROM TMPPARM IF ONE     *
+000942* WAS PROVIDED - A MISSING CARD LEAVES THE COMPILED-IN        *
+000943* DEFAULT RANGE IN EFFECT.                                    *
+000950*----------------------------------------------------------*
+000960 1000-INITIALIZE.
+000970     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+000980     OPEN OUTPUT REJECT-FILE.
+000990     OPEN EXTEND HISTORY-FILE.
+000991     IF NOT WS-HISTORY-OK
+000992         CLOSE HISTORY-FILE
+000993         OPEN OUTPUT HISTORY-FILE.
+000995     OPEN OUTPUT EXCEPTION-FILE.
+000996     OPEN INPUT PARM-FILE.
+000997     IF WS-PARM-OK
+000998         READ PARM-FILE
+000999         IF WS-PARM-OK AND PARM-HIGH-RANGE > 0
+001001             MOVE PARM-LOW-RANGE  TO WS-LOW-RANGE
+001002             MOVE PARM-HIGH-RANGE TO WS-HIGH-RANGE
+001003         END-IF
+001004         CLOSE PARM-FILE
+001005     END-IF.
+001000 1000-EXIT.
+001010     EXIT.
+001020*----------------------------------------------------------*
+001030* 1100-PROCESS-READING - READ ONE READING, VALIDATE ITS      *
+001040* SCALE CODE, AND EITHER CONVERT IT OR REJECT IT.            *
+001050*----------------------------------------------------------*
+001060 1100-PROCESS-READING.
+001070     READ READINGS-FILE
+001080         AT END
+001090             GO TO 1100-EXIT.
+001100     MOVE RDG-IN-TEMP  TO TEMP-IN.
+001110     MOVE RDG-IN-CF-IN TO CF-IN.
+001120     PERFORM 1500-VALIDATE-READING THRU 1500-EXIT.
+001130     IF WS-CF-IN-IS-VALID
+001140         PERFORM TEMPCONVERT THRU TEMPCONVERT-EXIT
+001150     ELSE
+001160         PERFORM 1600-WRITE-REJECT THRU 1600-EXIT
+001170     END-IF.
+001180 1100-EXIT.
+001190     EXIT.
+001200*----------------------------------------------------------*
+001210* 1500-VALIDATE-READING - CF-IN MUST BE A KNOWN SCALE CODE   *
+001220* (C/F/K) BEFORE THE CONVERSION IS TRUSTED TO RUN.           *
+001230*----------------------------------------------------------*
+001240 1500-VALIDATE-READING.
+001250     MOVE "Y" TO WS-CF-IN-VALID-SW.
+001260     IF CF-IN NOT = 'C' AND CF-IN NOT = 'F' AND CF-IN NOT = 'K'
+001270         MOVE "N" TO WS-CF-IN-VALID-SW.
+001280 1500-EXIT.
+001290     EXIT.
+001300*----------------------------------------------------------*
+001310* 1600-WRITE-REJECT - LOG A READING WITH AN UNRECOGNIZED     *
+001320* SCALE CODE TO THE REJECT FILE INSTEAD OF GUESSING.         *
+001330*----------------------------------------------------------*
+001340 1600-WRITE-REJECT.
+001342     MOVE SPACES TO REJECT-RECORD.
+001350     MOVE TEMP-IN TO REJ-TEMP.
+001360     MOVE CF-IN TO REJ-CF-IN.
+001370     MOVE 'BAD SCALE CODE' TO REJ-REASON.
+001380     WRITE REJECT-RECORD.
+001382     IF NOT WS-REJECT-OK
+001384         MOVE 'TMPREJ' TO WS-ERRH-FILE-NAME
+001386         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001388         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001389             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001390             WS-REJECT-STATUS WS-ERRH-SEVERITY.
+001392     DISPLAY '** TEMPCVT REJECT - BAD SCALE CODE ' CF-IN
+001400         ' FOR ' TEMP-IN.
+001410 1600-EXIT.
+001420     EXIT.
+001430*----------------------------------------------------------*
+001440* TEMPCONVERT - CONVERT TEMP-IN TO THE OTHER SCALE AND LOG   *
+001450* THE RESULT BOTH TO SYSOUT AND TO THE HISTORY FILE.         *
+001460*----------------------------------------------------------*
+001470 TEMPCONVERT.
+001480     EVALUATE CF-IN
+001490         WHEN 'C'
+001500             MOVE 'F' TO CF-OUT
+001510             COMPUTE TEMP-OUT = (TEMP-IN * 9 / 5) + 32
+001520         WHEN 'F'
+001530             MOVE 'C' TO CF-OUT
+001540             COMPUTE TEMP-OUT = (TEMP-IN - 32) * 5 / 9
+001550         WHEN 'K'
+001560             MOVE 'C' TO CF-OUT
+001570             COMPUTE TEMP-OUT = TEMP-IN - 273.150
+001580     END-EVALUATE.
+001590     DISPLAY 'CONVERTED TEMP: ' TEMP-OUT ' ' CF-OUT.
+001595     PERFORM 1650-CHECK-RANGE THRU 1650-EXIT.
+001600     PERFORM 1700-WRITE-HISTORY THRU 1700-EXIT.
+001610 TEMPCONVERT-EXIT.
+001620     EXIT.
+001630*----------------------------------------------------------*
+001631* 1650-CHECK-RANGE - FLAG A CONVERSION WHOSE TEMP-IN OR        *
+001632* TEMP-OUT FALLS OUTSIDE THE CONFIGURED SANE RANGE TO THE       *
+001633* EXCEPTION REPORT. THE CONVERSION STILL STANDS AND STILL       *
+001634* GOES TO HISTORY - THIS IS A FLAG, NOT A REJECT.               *
+001635*----------------------------------------------------------*
+001636 1650-CHECK-RANGE.
+001637     IF TEMP-IN < WS-LOW-RANGE OR TEMP-IN > WS-HIGH-RANGE
+001638         MOVE 'TEMP-IN OUT OF RANGE' TO WS-EXCEPTION-REASON
+001639         PERFORM 1800-WRITE-EXCEPTION THRU 1800-EXIT
+001640     ELSE
+001641         IF TEMP-OUT < WS-LOW-RANGE OR TEMP-OUT > WS-HIGH-RANGE
+001642             MOVE 'TEMPOUT OUT OF RANGE' TO WS-EXCEPTION-REASON
+001643             PERFORM 1800-WRITE-EXCEPTION THRU 1800-EXIT
+001644         END-IF
+001645     END-IF.
+001646 1650-EXIT.
+001647     EXIT.
+001648*----------------------------------------------------------*
+001649* 1800-WRITE-EXCEPTION - LOG A CONVERSION FLAGGED BY           *
+001650* 1650-CHECK-RANGE TO THE EXCEPTION REPORT.                    *
+001651*----------------------------------------------------------*
+001652 1800-WRITE-EXCEPTION.
+001653     MOVE SPACES TO EXCEPTION-RECORD.
+001654     MOVE TEMP-IN  TO EXC-TEMP-IN.
+001655     MOVE CF-IN    TO EXC-CF-IN.
+001656     MOVE TEMP-OUT TO EXC-TEMP-OUT.
+001657     MOVE CF-OUT   TO EXC-CF-OUT.
+001658     MOVE WS-EXCEPTION-REASON TO EXC-REASON.
+001659     WRITE EXCEPTION-RECORD.
+001660     DISPLAY '** TEMPCVT EXCEPTION - ' WS-EXCEPTION-REASON
+001661         ' FOR ' TEMP-IN ' ' CF-IN '/' TEMP-OUT ' ' CF-OUT.
+001662 1800-EXIT.
+001663     EXIT.
+001664*----------------------------------------------------------*
+001640* 1700-WRITE-HISTORY - APPEND THIS CONVERSION TO THE         *
+001650* HISTORY FILE FOR AUDIT.                                    *
+001660*----------------------------------------------------------*
+001670 1700-WRITE-HISTORY.
+001675     MOVE SPACES TO HISTORY-RECORD.
+001680     MOVE TEMP-IN    TO HIST-TEMP-IN.
+001690     MOVE CF-IN      TO HIST-CF-IN.
+001700     MOVE TEMP-OUT   TO HIST-TEMP-OUT.
+001710     MOVE CF-OUT     TO HIST-CF-OUT.
+001720     MOVE WS-RUN-DATE TO HIST-RUN-DATE.
+001730     WRITE HISTORY-RECORD.
+001735     ADD 1 TO WS-CONVERT-COUNT.
+001740 1700-EXIT.
+001750     EXIT.
+001760*----------------------------------------------------------*
+001770* 9000-WRITE-AUDIT - APPEND ONE COMPLETION ENTRY TO THE      *
+001780* SHOP-WIDE AUDIT FILE SO THE NIGHTLY RUN CAN BE CONFIRMED    *
+001790* FROM ONE PLACE INSTEAD OF FIVE SETS OF SYSOUT.              *
+001800*----------------------------------------------------------*
+001810 9000-WRITE-AUDIT.
+001811     MOVE SPACES TO AUDIT-RECORD.
+001820     MOVE 'TEMPCVT' TO AUD-PROGRAM-ID.
+001830     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+001840     ACCEPT AUD-RUN-TIME FROM TIME.
+001850     MOVE WS-CONVERT-COUNT TO AUD-RECORD-COUNT.
+001860     SET AUD-STATUS-OK TO TRUE.
+001870     OPEN EXTEND AUDIT-FILE.
+001880     IF NOT WS-AUDIT-OK
+001890         CLOSE AUDIT-FILE
+001900         OPEN OUTPUT AUDIT-FILE.
+001910     WRITE AUDIT-RECORD.
+001912     IF NOT WS-AUDIT-OK
+001914         MOVE 'AUDITLOG' TO WS-ERRH-FILE-NAME
+001916         MOVE 'WRITE' TO WS-ERRH-OPERATION
+001918         CALL 'ERRHANDLE' USING WS-ERRH-PROGRAM-ID
+001920             WS-ERRH-FILE-NAME WS-ERRH-OPERATION
+001922             WS-AUDIT-STATUS WS-ERRH-SEVERITY.
+001920     CLOSE AUDIT-FILE.
+001930 9000-EXIT.
+001940     EXIT.
